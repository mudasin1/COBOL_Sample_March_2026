@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATETBL001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM LIFE POLICY - RATE AND PLAN-PARAMETER TABLE LOAD *
+      * PURPOSE:                                                       *
+      *   Load every plan limit and every mortality/gender/smoker/     *
+      *   occupation/UW rating factor from the external rate table     *
+      *   file into RT-RATE-TABLES (RATETAB.CPY) so NBUW001 and        *
+      *   SVCBILL001 rate off one shared, data-driven source instead   *
+      *   of each keeping its own hardcoded EVALUATE literals. If the  *
+      *   rate table file is not present, the in-force defaults are    *
+      *   used so a site that has not yet stood up the file keeps      *
+      *   running unchanged.                                           *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * RT-1101: One flat file holds every table, distinguished by a
+      *          two-character record-type code in the first columns.
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATETAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-TABLE-FILE.
+       01  RT-INPUT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-RT-FILE-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-RT-EOF-SWITCH              PIC X VALUE 'N'.
+           88  WS-RT-EOF                 VALUE 'Y'.
+       77  WS-RT-RECORD-TYPE             PIC X(02).
+
+       LINKAGE SECTION.
+       COPY RATETAB.
+
+       PROCEDURE DIVISION USING RT-RATE-TABLES.
+
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE-DEFAULTS
+           PERFORM 2000-LOAD-FROM-FILE
+           GOBACK.
+
+      *===============================================================*
+      * RT-1000: SEED THE TABLE WITH TODAY'S IN-FORCE RATES, SO A SITE*
+      *          WITHOUT A RATE TABLE FILE YET SEES NO BEHAVIOR CHANGE.*
+      *===============================================================*
+       1000-INITIALIZE-DEFAULTS.
+           MOVE 0 TO RT-LOAD-RETURN-CODE
+
+           MOVE 3 TO RT-PLAN-PARM-COUNT
+           MOVE "T1001" TO RT-PLAN-CODE(1)
+           MOVE 018 TO RT-MIN-ISSUE-AGE(1)
+           MOVE 060 TO RT-MAX-ISSUE-AGE(1)
+           MOVE 0000100000000.00 TO RT-MIN-SUM-ASSURED(1)
+           MOVE 0001000000000.00 TO RT-MAX-SUM-ASSURED(1)
+           MOVE 010 TO RT-TERM-YEARS(1)
+           MOVE 070 TO RT-MATURITY-AGE(1)
+           MOVE 031 TO RT-GRACE-DAYS(1)
+           MOVE 02  TO RT-CONTESTABLE-YEARS(1)
+           MOVE 02  TO RT-SUICIDE-EXCL-YEARS(1)
+           MOVE 730 TO RT-REINSTATE-DAYS(1)
+           MOVE 0000045.00 TO RT-POLICY-FEE-ANNUAL(1)
+           MOVE 0000015.00 TO RT-SERVICE-FEE-STD(1)
+           MOVE 0.0200 TO RT-TAX-RATE(1)
+           MOVE 0.5000 TO RT-FIRST-YEAR-COMM-RATE(1)
+           MOVE 0.0500 TO RT-RENEWAL-COMM-RATE(1)
+
+           MOVE "T2001" TO RT-PLAN-CODE(2)
+           MOVE 018 TO RT-MIN-ISSUE-AGE(2)
+           MOVE 055 TO RT-MAX-ISSUE-AGE(2)
+           MOVE 0000100000000.00 TO RT-MIN-SUM-ASSURED(2)
+           MOVE 0002000000000.00 TO RT-MAX-SUM-ASSURED(2)
+           MOVE 020 TO RT-TERM-YEARS(2)
+           MOVE 075 TO RT-MATURITY-AGE(2)
+           MOVE 031 TO RT-GRACE-DAYS(2)
+           MOVE 02  TO RT-CONTESTABLE-YEARS(2)
+           MOVE 02  TO RT-SUICIDE-EXCL-YEARS(2)
+           MOVE 730 TO RT-REINSTATE-DAYS(2)
+           MOVE 0000055.00 TO RT-POLICY-FEE-ANNUAL(2)
+           MOVE 0000015.00 TO RT-SERVICE-FEE-STD(2)
+           MOVE 0.0200 TO RT-TAX-RATE(2)
+           MOVE 0.5000 TO RT-FIRST-YEAR-COMM-RATE(2)
+           MOVE 0.0500 TO RT-RENEWAL-COMM-RATE(2)
+
+           MOVE "T6501" TO RT-PLAN-CODE(3)
+           MOVE 018 TO RT-MIN-ISSUE-AGE(3)
+           MOVE 050 TO RT-MAX-ISSUE-AGE(3)
+           MOVE 0000100000000.00 TO RT-MIN-SUM-ASSURED(3)
+           MOVE 0001500000000.00 TO RT-MAX-SUM-ASSURED(3)
+           MOVE 000 TO RT-TERM-YEARS(3)
+           MOVE 065 TO RT-MATURITY-AGE(3)
+           MOVE 031 TO RT-GRACE-DAYS(3)
+           MOVE 02  TO RT-CONTESTABLE-YEARS(3)
+           MOVE 02  TO RT-SUICIDE-EXCL-YEARS(3)
+           MOVE 730 TO RT-REINSTATE-DAYS(3)
+           MOVE 0000060.00 TO RT-POLICY-FEE-ANNUAL(3)
+           MOVE 0000015.00 TO RT-SERVICE-FEE-STD(3)
+           MOVE 0.0200 TO RT-TAX-RATE(3)
+           MOVE 0.5000 TO RT-FIRST-YEAR-COMM-RATE(3)
+           MOVE 0.0500 TO RT-RENEWAL-COMM-RATE(3)
+
+      * RT-102: The last band's RT-AGE-BAND-MAX of 999 is the catch-all
+      *         for any age older than the highest named band.
+           MOVE 5 TO RT-AGE-BAND-COUNT
+           MOVE 030 TO RT-AGE-BAND-MAX(1)
+           MOVE 00000.8500 TO RT-BASE-RATE-PER-THOU(1)
+           MOVE 040 TO RT-AGE-BAND-MAX(2)
+           MOVE 00001.2000 TO RT-BASE-RATE-PER-THOU(2)
+           MOVE 050 TO RT-AGE-BAND-MAX(3)
+           MOVE 00002.1500 TO RT-BASE-RATE-PER-THOU(3)
+           MOVE 060 TO RT-AGE-BAND-MAX(4)
+           MOVE 00004.1000 TO RT-BASE-RATE-PER-THOU(4)
+           MOVE 999 TO RT-AGE-BAND-MAX(5)
+           MOVE 00007.2500 TO RT-BASE-RATE-PER-THOU(5)
+
+           MOVE 1.0000 TO RT-GENDER-FACTOR-MALE
+           MOVE 0.9200 TO RT-GENDER-FACTOR-FEMALE
+           MOVE 1.7500 TO RT-SMOKER-FACTOR-SMOKER
+           MOVE 1.0000 TO RT-SMOKER-FACTOR-NONSMOKE
+
+           MOVE 4 TO RT-OCC-FACTOR-COUNT
+           MOVE 1 TO RT-OCC-CLASS(1)
+           MOVE 1.0000 TO RT-OCC-FACTOR-VAL(1)
+           MOVE 2 TO RT-OCC-CLASS(2)
+           MOVE 1.1500 TO RT-OCC-FACTOR-VAL(2)
+           MOVE 3 TO RT-OCC-CLASS(3)
+           MOVE 1.4000 TO RT-OCC-FACTOR-VAL(3)
+           MOVE 4 TO RT-OCC-CLASS(4)
+           MOVE 1.0000 TO RT-OCC-FACTOR-VAL(4)
+
+           MOVE 3 TO RT-UW-FACTOR-COUNT
+           MOVE "PR" TO RT-UW-CLASS-CODE(1)
+           MOVE 0.9000 TO RT-UW-FACTOR-VAL(1)
+           MOVE "ST" TO RT-UW-CLASS-CODE(2)
+           MOVE 1.0000 TO RT-UW-FACTOR-VAL(2)
+           MOVE "TB" TO RT-UW-CLASS-CODE(3)
+           MOVE 1.2500 TO RT-UW-FACTOR-VAL(3).
+
+      *===============================================================*
+      * RT-2000: OVERLAY THE DEFAULTS WITH WHATEVER THE SITE HAS      *
+      *          ACTUALLY PUT IN THE RATE TABLE FILE, IF ANYTHING.    *
+      *===============================================================*
+       2000-LOAD-FROM-FILE.
+           OPEN INPUT RATE-TABLE-FILE
+           IF WS-RT-FILE-STATUS NOT = "00"
+              MOVE 1 TO RT-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO RT-PLAN-PARM-COUNT
+           MOVE 0 TO RT-AGE-BAND-COUNT
+           MOVE 0 TO RT-OCC-FACTOR-COUNT
+           MOVE 0 TO RT-UW-FACTOR-COUNT
+
+           PERFORM 2100-READ-NEXT-RECORD
+           PERFORM 2200-APPLY-RECORD UNTIL WS-RT-EOF
+
+           CLOSE RATE-TABLE-FILE.
+
+       2100-READ-NEXT-RECORD.
+           READ RATE-TABLE-FILE
+              AT END
+                 MOVE 'Y' TO WS-RT-EOF-SWITCH
+           END-READ.
+
+       2200-APPLY-RECORD.
+           MOVE RT-INPUT-LINE(1:2) TO WS-RT-RECORD-TYPE
+           EVALUATE WS-RT-RECORD-TYPE
+              WHEN "PP" PERFORM 2210-APPLY-PLAN-PARM
+              WHEN "AB" PERFORM 2220-APPLY-AGE-BAND
+              WHEN "GF" PERFORM 2230-APPLY-GENDER-FACTOR
+              WHEN "SF" PERFORM 2240-APPLY-SMOKER-FACTOR
+              WHEN "OF" PERFORM 2250-APPLY-OCC-FACTOR
+              WHEN "UF" PERFORM 2260-APPLY-UW-FACTOR
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           PERFORM 2100-READ-NEXT-RECORD.
+
+       2210-APPLY-PLAN-PARM.
+           IF RT-PLAN-PARM-COUNT >= 10
+              DISPLAY "WARNING: PLAN PARM TABLE FULL - RECORD DROPPED"
+              MOVE 2 TO RT-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO RT-PLAN-PARM-COUNT
+           MOVE RT-INPUT-LINE(3:5)  TO RT-PLAN-CODE(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(8:3)
+                TO RT-MIN-ISSUE-AGE(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(11:3)
+                TO RT-MAX-ISSUE-AGE(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(14:13)
+                TO RT-MIN-SUM-ASSURED(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(27:13)
+                TO RT-MAX-SUM-ASSURED(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(40:3) TO RT-TERM-YEARS(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(43:3)
+                TO RT-MATURITY-AGE(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(46:3) TO RT-GRACE-DAYS(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(49:2)
+                TO RT-CONTESTABLE-YEARS(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(51:2)
+                TO RT-SUICIDE-EXCL-YEARS(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(53:4)
+                TO RT-REINSTATE-DAYS(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(57:9)
+                TO RT-POLICY-FEE-ANNUAL(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(66:9)
+                TO RT-SERVICE-FEE-STD(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(75:5) TO RT-TAX-RATE(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(80:5)
+                TO RT-FIRST-YEAR-COMM-RATE(RT-PLAN-PARM-COUNT)
+           MOVE RT-INPUT-LINE(85:5)
+                TO RT-RENEWAL-COMM-RATE(RT-PLAN-PARM-COUNT).
+
+       2220-APPLY-AGE-BAND.
+           IF RT-AGE-BAND-COUNT >= 5
+              DISPLAY "WARNING: AGE BAND TABLE FULL - RECORD DROPPED"
+              MOVE 2 TO RT-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO RT-AGE-BAND-COUNT
+           MOVE RT-INPUT-LINE(3:3) TO RT-AGE-BAND-MAX(RT-AGE-BAND-COUNT)
+           MOVE RT-INPUT-LINE(6:9)
+                TO RT-BASE-RATE-PER-THOU(RT-AGE-BAND-COUNT).
+
+       2230-APPLY-GENDER-FACTOR.
+           IF RT-INPUT-LINE(3:1) = "M"
+              MOVE RT-INPUT-LINE(4:5) TO RT-GENDER-FACTOR-MALE
+           ELSE
+              MOVE RT-INPUT-LINE(4:5) TO RT-GENDER-FACTOR-FEMALE
+           END-IF.
+
+       2240-APPLY-SMOKER-FACTOR.
+           IF RT-INPUT-LINE(3:1) = "S"
+              MOVE RT-INPUT-LINE(4:5) TO RT-SMOKER-FACTOR-SMOKER
+           ELSE
+              MOVE RT-INPUT-LINE(4:5) TO RT-SMOKER-FACTOR-NONSMOKE
+           END-IF.
+
+       2250-APPLY-OCC-FACTOR.
+           IF RT-OCC-FACTOR-COUNT >= 4
+              DISPLAY "WARNING: OCC FACTOR TABLE FULL - RECORD DROPPED"
+              MOVE 2 TO RT-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO RT-OCC-FACTOR-COUNT
+           MOVE RT-INPUT-LINE(3:1) TO RT-OCC-CLASS(RT-OCC-FACTOR-COUNT)
+           MOVE RT-INPUT-LINE(4:5)
+                TO RT-OCC-FACTOR-VAL(RT-OCC-FACTOR-COUNT).
+
+       2260-APPLY-UW-FACTOR.
+           IF RT-UW-FACTOR-COUNT >= 4
+              DISPLAY "WARNING: UW FACTOR TABLE FULL - RECORD DROPPED"
+              MOVE 2 TO RT-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO RT-UW-FACTOR-COUNT
+           MOVE RT-INPUT-LINE(3:2)
+                TO RT-UW-CLASS-CODE(RT-UW-FACTOR-COUNT)
+           MOVE RT-INPUT-LINE(5:5)
+                TO RT-UW-FACTOR-VAL(RT-UW-FACTOR-COUNT).
+
+       END PROGRAM RATETBL001.
