@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREMTAX001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM LIFE POLICY - PREMIUM TAX AGGREGATION/FILING     *
+      * PURPOSE:                                                       *
+      *   Roll PM-TAX-AMOUNT up across the whole in-force book by      *
+      *   PM-JURISDICTION-STATE so premium tax returns can be filed    *
+      *   from one report instead of an ad hoc quarterly extract.      *
+      *   NBUW001's 1800-CALCULATE-TOTAL-PREMIUM and SVCBILL001's      *
+      *   3140-CALCULATE-TOTAL-ANNUAL already compute PM-TAX-AMOUNT    *
+      *   per policy; this program only aggregates what they stored.  *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * PX-1101: Same physical master every other program reads and
+      *          rewrites; this report only ever opens it INPUT.
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-PM-POLICY-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT TAX-REPORT-FILE ASSIGN TO "PREMTAX"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+      * PX-1102: FD-PM-REST-OF-RECORD is deliberately oversized so this
+      *          FD stays binary-compatible with WS-POLICY-MASTER-REC
+      *          as POLDATA grows. See NB-UW-001.cob NB-1102.
+       01  FD-POLICY-MASTER-REC.
+           05  FD-PM-POLICY-ID          PIC X(12).
+           05  FD-PM-REST-OF-RECORD     PIC X(3000).
+
+       FD  TAX-REPORT-FILE.
+       01  TX-REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PM-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-TX-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE                 PIC 9(08) VALUE 0.
+       77  WS-MORE-POLICIES             PIC X VALUE 'Y'.
+           88  WS-NO-MORE-POLICIES      VALUE 'N'.
+       77  WS-POLICY-COUNT              PIC 9(05) VALUE 0.
+       77  WS-GRAND-TAX-TOTAL           PIC 9(13)V99 VALUE 0.
+
+      * PX-103: One accumulator row per distinct jurisdiction seen in
+      *         the book; built up on a single pass since the set of
+      *         jurisdictions on file is not known ahead of time.
+       77  WS-JURIS-COUNT               PIC 9(02) VALUE 0.
+       01  WS-JURIS-TABLE.
+      * PT-601: Sized to cover every US state, the District of
+      *         Columbia, and the territories that can appear in
+      *         PM-JURISDICTION-STATE - not just the handful seen in
+      *         early test books.
+           05  WS-JURIS-ENTRY OCCURS 60 TIMES.
+               10  WS-JURIS-CODE            PIC X(02).
+               10  WS-JURIS-POLICY-COUNT    PIC 9(05).
+               10  WS-JURIS-TAX-TOTAL       PIC 9(11)V99.
+       77  WS-JURIS-IDX                 PIC 9(02) VALUE 0.
+       77  WS-JURIS-FOUND                PIC X VALUE 'N'.
+           88  WS-JURIS-WAS-FOUND        VALUE 'Y'.
+
+       COPY POLDATA.
+
+       01  WS-DETAIL-FIELDS.
+           05  DF-JURIS-CODE             PIC X(02).
+           05  DF-POLICY-COUNT           PIC ZZ,ZZ9.
+           05  DF-TAX-TOTAL              PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-AGGREGATES
+           PERFORM 3000-WRITE-REPORT
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+
+       2000-BUILD-AGGREGATES.
+           OPEN INPUT POLICY-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "35"
+              MOVE 'N' TO WS-MORE-POLICIES
+           ELSE
+              PERFORM 2100-READ-NEXT-POLICY
+           END-IF
+           PERFORM 2200-ACCUMULATE-IF-IN-FORCE
+              UNTIL WS-NO-MORE-POLICIES
+           IF WS-PM-FILE-STATUS NOT = "35"
+              CLOSE POLICY-MASTER-FILE
+           END-IF.
+
+       2100-READ-NEXT-POLICY.
+           READ POLICY-MASTER-FILE
+              AT END
+                 MOVE 'N' TO WS-MORE-POLICIES
+           END-READ.
+
+       2200-ACCUMULATE-IF-IN-FORCE.
+      * PX-201: Only policies still on the books contribute tax due;
+      *         lapsed, terminated, declined, pending, and claimed
+      *         policies are not part of the in-force premium tax
+      *         base.
+           MOVE FD-POLICY-MASTER-REC TO WS-POLICY-MASTER-REC
+           IF PM-STAT-ACTIVE OR PM-STAT-GRACE OR PM-STAT-REINSTATED
+              PERFORM 2300-ADD-TO-JURISDICTION
+              ADD 1 TO WS-POLICY-COUNT
+              ADD PM-TAX-AMOUNT TO WS-GRAND-TAX-TOTAL
+           END-IF
+           PERFORM 2100-READ-NEXT-POLICY.
+
+       2300-ADD-TO-JURISDICTION.
+           MOVE 'N' TO WS-JURIS-FOUND
+           PERFORM VARYING WS-JURIS-IDX FROM 1 BY 1
+                   UNTIL WS-JURIS-IDX > WS-JURIS-COUNT
+              IF WS-JURIS-CODE(WS-JURIS-IDX) = PM-JURISDICTION-STATE
+                 ADD 1 TO WS-JURIS-POLICY-COUNT(WS-JURIS-IDX)
+                 ADD PM-TAX-AMOUNT TO WS-JURIS-TAX-TOTAL(WS-JURIS-IDX)
+                 MOVE 'Y' TO WS-JURIS-FOUND
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-JURIS-WAS-FOUND AND WS-JURIS-COUNT < 60
+              ADD 1 TO WS-JURIS-COUNT
+              MOVE PM-JURISDICTION-STATE
+                TO WS-JURIS-CODE(WS-JURIS-COUNT)
+              MOVE 1 TO WS-JURIS-POLICY-COUNT(WS-JURIS-COUNT)
+              MOVE PM-TAX-AMOUNT TO WS-JURIS-TAX-TOTAL(WS-JURIS-COUNT)
+           ELSE
+              IF NOT WS-JURIS-WAS-FOUND
+                 DISPLAY "WARNING: JURISDICTION TABLE FULL - DROPPED "
+                         PM-JURISDICTION-STATE
+              END-IF
+           END-IF.
+
+       3000-WRITE-REPORT.
+           OPEN OUTPUT TAX-REPORT-FILE
+           PERFORM 3100-WRITE-HEADINGS
+           PERFORM 3300-WRITE-DETAIL-LINE
+              VARYING WS-JURIS-IDX FROM 1 BY 1
+              UNTIL WS-JURIS-IDX > WS-JURIS-COUNT
+           PERFORM 3400-WRITE-TOTAL-LINE
+           CLOSE TAX-REPORT-FILE.
+
+       3100-WRITE-HEADINGS.
+           MOVE SPACES TO TX-REPORT-LINE
+           STRING "PREMIUM TAX FILING REPORT - RUN DATE "
+               WS-CURR-DATE DELIMITED BY SIZE INTO TX-REPORT-LINE
+           WRITE TX-REPORT-LINE
+           MOVE SPACES TO TX-REPORT-LINE
+           WRITE TX-REPORT-LINE
+           MOVE "STATE  POLICY COUNT     TAX DUE" TO TX-REPORT-LINE
+           WRITE TX-REPORT-LINE.
+
+       3300-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-FIELDS
+           MOVE WS-JURIS-CODE(WS-JURIS-IDX) TO DF-JURIS-CODE
+           MOVE WS-JURIS-POLICY-COUNT(WS-JURIS-IDX) TO DF-POLICY-COUNT
+           MOVE WS-JURIS-TAX-TOTAL(WS-JURIS-IDX) TO DF-TAX-TOTAL
+           MOVE SPACES TO TX-REPORT-LINE
+           STRING DF-JURIS-CODE "   " DF-POLICY-COUNT "   " DF-TAX-TOTAL
+               DELIMITED BY SIZE INTO TX-REPORT-LINE
+           WRITE TX-REPORT-LINE.
+
+       3400-WRITE-TOTAL-LINE.
+           MOVE SPACES TO TX-REPORT-LINE
+           WRITE TX-REPORT-LINE
+           MOVE SPACES TO TX-REPORT-LINE
+           STRING "TOTAL IN-FORCE POLICIES: " WS-POLICY-COUNT
+               DELIMITED BY SIZE INTO TX-REPORT-LINE
+           WRITE TX-REPORT-LINE
+           MOVE SPACES TO TX-REPORT-LINE
+           STRING "TOTAL PREMIUM TAX DUE: " WS-GRAND-TAX-TOTAL
+               DELIMITED BY SIZE INTO TX-REPORT-LINE
+           WRITE TX-REPORT-LINE.
+
+       9000-FINALIZE.
+           DISPLAY "PREMTAX001: JURISDICTIONS REPORTED = "
+              WS-JURIS-COUNT.
+
+       END PROGRAM PREMTAX001.
