@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REIBORD001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM POLICY REINSURANCE - CEDED POLICY BORDEREAU      *
+      * PURPOSE:                                                       *
+      *   List every policy NBUW001 has ceded under a treaty           *
+      *   (PM-REINSURANCE-CEDED), with the treaty ID, retained and     *
+      *   ceded amounts, and cession date, so the reinsurer has a      *
+      *   periodic accounting of what has been ceded to them instead   *
+      *   of the amounts sitting undisclosed on the policy master.     *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * RB-1101: Same physical master every other program reads and
+      *          rewrites; this report only ever opens it INPUT.
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-PM-POLICY-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT BORDEREAU-REPORT-FILE ASSIGN TO "REIBORD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+      * RB-1102: FD-PM-REST-OF-RECORD is deliberately oversized so this
+      *          FD stays binary-compatible with WS-POLICY-MASTER-REC
+      *          as POLDATA grows. See NB-UW-001.cob NB-1102.
+       01  FD-POLICY-MASTER-REC.
+           05  FD-PM-POLICY-ID          PIC X(12).
+           05  FD-PM-REST-OF-RECORD     PIC X(3000).
+
+       FD  BORDEREAU-REPORT-FILE.
+       01  BR-REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PM-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-BR-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE                 PIC 9(08) VALUE 0.
+       77  WS-CEDED-COUNT               PIC 9(05) VALUE 0.
+       77  WS-RETAINED-TOTAL            PIC 9(13)V99 VALUE 0.
+       77  WS-CEDED-TOTAL               PIC 9(13)V99 VALUE 0.
+       77  WS-MORE-POLICIES             PIC X VALUE 'Y'.
+           88  WS-NO-MORE-POLICIES      VALUE 'N'.
+
+       COPY POLDATA.
+
+       01  WS-DETAIL-FIELDS.
+           05  DF-POLICY-ID              PIC X(12).
+           05  DF-TREATY-ID              PIC X(06).
+           05  DF-RETAINED-AMOUNT        PIC ZZZ,ZZZ,ZZ9.99.
+           05  DF-CEDED-AMOUNT           PIC ZZZ,ZZZ,ZZ9.99.
+           05  DF-CESSION-DATE           PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-WRITE-REPORT
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+
+       2000-WRITE-REPORT.
+           OPEN INPUT POLICY-MASTER-FILE
+           OPEN OUTPUT BORDEREAU-REPORT-FILE
+           PERFORM 3100-WRITE-HEADINGS
+           IF WS-PM-FILE-STATUS = "35"
+              MOVE 'N' TO WS-MORE-POLICIES
+           ELSE
+              PERFORM 2100-READ-NEXT-POLICY
+           END-IF
+           PERFORM 2200-LIST-IF-CEDED
+              UNTIL WS-NO-MORE-POLICIES
+           PERFORM 3400-WRITE-TOTAL-LINE
+           IF WS-PM-FILE-STATUS NOT = "35"
+              CLOSE POLICY-MASTER-FILE
+           END-IF
+           CLOSE BORDEREAU-REPORT-FILE.
+
+       2100-READ-NEXT-POLICY.
+           READ POLICY-MASTER-FILE
+              AT END
+                 MOVE 'N' TO WS-MORE-POLICIES
+           END-READ.
+
+       2200-LIST-IF-CEDED.
+      * RB-201: Only policies actually ceded under a treaty belong on
+      *         the reinsurer's bordereau.
+           MOVE FD-POLICY-MASTER-REC TO WS-POLICY-MASTER-REC
+           IF PM-REINSURANCE-CEDED
+              PERFORM 3300-WRITE-DETAIL-LINE
+              ADD 1 TO WS-CEDED-COUNT
+              ADD PM-RETAINED-AMOUNT TO WS-RETAINED-TOTAL
+              ADD PM-CEDED-AMOUNT TO WS-CEDED-TOTAL
+           END-IF
+           PERFORM 2100-READ-NEXT-POLICY.
+
+       3100-WRITE-HEADINGS.
+           MOVE SPACES TO BR-REPORT-LINE
+           STRING "REINSURANCE CESSION BORDEREAU - RUN DATE "
+               WS-CURR-DATE DELIMITED BY SIZE INTO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE
+           MOVE SPACES TO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE
+           MOVE
+          "POLICY ID    TREATY  RETAINED AMT   CEDED AMT    CESSION DT"
+             TO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE.
+
+       3300-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-FIELDS
+           MOVE PM-POLICY-ID TO DF-POLICY-ID
+           MOVE PM-TREATY-ID TO DF-TREATY-ID
+           MOVE PM-RETAINED-AMOUNT TO DF-RETAINED-AMOUNT
+           MOVE PM-CEDED-AMOUNT TO DF-CEDED-AMOUNT
+           MOVE PM-CESSION-DATE TO DF-CESSION-DATE
+           MOVE SPACES TO BR-REPORT-LINE
+           STRING DF-POLICY-ID " " DF-TREATY-ID "  " DF-RETAINED-AMOUNT
+                  "  " DF-CEDED-AMOUNT "  " DF-CESSION-DATE
+               DELIMITED BY SIZE INTO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE.
+
+       3400-WRITE-TOTAL-LINE.
+           MOVE SPACES TO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE
+           MOVE SPACES TO BR-REPORT-LINE
+           STRING "TOTAL POLICIES CEDED: " WS-CEDED-COUNT
+               DELIMITED BY SIZE INTO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE
+           MOVE SPACES TO BR-REPORT-LINE
+           STRING "TOTAL RETAINED: " WS-RETAINED-TOTAL
+               "   TOTAL CEDED: " WS-CEDED-TOTAL
+               DELIMITED BY SIZE INTO BR-REPORT-LINE
+           WRITE BR-REPORT-LINE.
+
+       9000-FINALIZE.
+           DISPLAY "REIBORD001: POLICIES CEDED = " WS-CEDED-COUNT.
+
+       END PROGRAM REIBORD001.
