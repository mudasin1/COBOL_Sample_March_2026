@@ -0,0 +1,20 @@
+      ****************************************************************
+      * COPYBOOK: AUDITLOG.CPY
+      * SHARED TRANSACTION-LOG RECORD FOR NBUW001/SVCBILL001/CLMADJ001
+      * PURPOSE:
+      *   One record per program invocation against a policy, so a
+      *   policy's full history (who touched it, when, what changed)
+      *   can be reconstructed instead of only seeing the last action
+      *   stamped onto PM-AUDIT-DETAILS.
+      ****************************************************************
+       01  AL-AUDIT-RECORD.
+           05  AL-POLICY-ID                PIC X(12).
+           05  AL-PROGRAM-ID               PIC X(08).
+           05  AL-LOG-DATE                 PIC 9(08).
+           05  AL-LOG-TIME                 PIC 9(08).
+           05  AL-ACTION-TYPE              PIC X(10).
+           05  AL-ACTION-USER              PIC X(12).
+           05  AL-BEFORE-STATUS            PIC X(02).
+           05  AL-AFTER-STATUS             PIC X(02).
+           05  AL-BEFORE-PREMIUM           PIC 9(09)V99.
+           05  AL-AFTER-PREMIUM            PIC 9(09)V99.
