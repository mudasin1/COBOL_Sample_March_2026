@@ -0,0 +1,19 @@
+      ****************************************************************
+      * COPYBOOK: MIBDB.CPY
+      * SHARED EXTERNAL MEDICAL-INFORMATION-BUREAU-STYLE TABLE FOR
+      * NBUW001
+      * PURPOSE:
+      *   Holds applicants with a prior adverse medical record on file
+      *   with the external database, so new-business underwriting can
+      *   be checked against something other than the application
+      *   form's own self-reported answers. Loaded at runtime by
+      *   MIB-TBL-001.
+      ****************************************************************
+       01  MD-MIB-TABLES.
+           05  MD-RECORD-COUNT             PIC 9(02) COMP.
+           05  MD-MIB-TABLE OCCURS 20 TIMES.
+               10  MD-INSURED-NAME             PIC X(50).
+               10  MD-ADVERSE-IND              PIC X(01).
+                   88  MD-ADVERSE-RECORD       VALUE "Y".
+               10  MD-ADVERSE-CODE             PIC X(04).
+           05  MD-LOAD-RETURN-CODE         PIC 9(02).
