@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREMBILL001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: POLICY SERVICING - NIGHTLY PREMIUM BILLING SWEEP      *
+      * PURPOSE:                                                       *
+      *   Drive SVCBILL001's grace/lapse/outstanding-premium logic     *
+      *   across every policy on the master file, regardless of        *
+      *   whether a servicing transaction came in for it, and produce  *
+      *   a due-notice extract for policies with overdue premium.      *
+      *   Restartable: a checkpoint control file records the last      *
+      *   policy successfully processed so an interrupted run resumes  *
+      *   instead of reprocessing the whole book.                      *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * PB-1101: Same physical master SVCBILL001/NBUW001/CLMADJ001 use.
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-PM-POLICY-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+      * PB-1102: The due-notice extract this sweep produces.
+           SELECT DUE-NOTICE-FILE ASSIGN TO "DUENOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DN-FILE-STATUS.
+
+      * PB-1103: Checkpoint control record so a failed overnight run can
+      *          resume from the last policy successfully swept rather
+      *          than reprocess the whole book.
+           SELECT RESTART-CONTROL-FILE ASSIGN TO "PREMRSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+      * PB-1104: FD-PM-REST-OF-RECORD is deliberately oversized so this
+      *          FD stays binary-compatible with WS-POLICY-MASTER-REC
+      *          as POLDATA grows. See NB-UW-001.cob NB-1102.
+       01  FD-POLICY-MASTER-REC.
+           05  FD-PM-POLICY-ID          PIC X(12).
+           05  FD-PM-REST-OF-RECORD     PIC X(3000).
+
+       FD  DUE-NOTICE-FILE.
+       01  DN-NOTICE-LINE               PIC X(80).
+
+       FD  RESTART-CONTROL-FILE.
+       01  RC-CONTROL-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PM-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-DN-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-RC-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE                 PIC 9(08) VALUE 0.
+       77  WS-DAYS-OVERDUE              PIC 9(05) VALUE 0.
+       77  WS-POLICY-COUNT              PIC 9(07) VALUE 0.
+       77  WS-NOTICE-COUNT              PIC 9(07) VALUE 0.
+       77  WS-CHECKPOINT-INTERVAL       PIC 9(05) VALUE 25.
+       77  WS-SINCE-CHECKPOINT         PIC 9(05) VALUE 0.
+       77  WS-MORE-POLICIES             PIC X VALUE 'Y'.
+           88  WS-NO-MORE-POLICIES      VALUE 'N'.
+
+      * PB-1105: Restart control record layout, read/written as plain
+      *          text so it can be inspected or edited between runs.
+       01  WS-RESTART-RECORD.
+           05  RC-STATUS-FLAG           PIC X(01).
+               88  RC-RUN-COMPLETE      VALUE 'C'.
+               88  RC-RUN-INTERRUPTED   VALUE 'R'.
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RC-LAST-POLICY-ID        PIC X(12).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RC-RUN-DATE              PIC 9(08).
+           05  FILLER                   PIC X(01) VALUE SPACE.
+           05  RC-RECORD-COUNT          PIC 9(07).
+
+      * PB-1106: One transaction record passed to SVCBILL001 per policy,
+      *          same layout servicing already uses for any amendment.
+           COPY POLDATA REPLACING WS-POLICY-MASTER-REC BY
+                WS-SWEEP-TRANSACTION.
+
+      * PB-1107: Due-notice extract detail fields, formatted onto
+      *          DN-NOTICE-LINE before the WRITE.
+       01  WS-DUE-NOTICE-DETAIL.
+           05  DN-POLICY-ID             PIC X(12).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DN-MODAL-PREMIUM         PIC Z(07)9.99.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  DN-DAYS-OVERDUE          PIC ZZZZ9.
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-SWEEP.
+           PERFORM 1000-INITIALIZE
+           PERFORM 1100-DETERMINE-START-KEY
+           PERFORM 2000-SWEEP-POLICIES
+              UNTIL WS-NO-MORE-POLICIES
+           PERFORM 8000-MARK-RUN-COMPLETE
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+      * PB-202: The restart record has to be known before DUE-NOTICE-
+      *         FILE is opened - a resumed run must append to the
+      *         notices the interrupted run already wrote, not
+      *         truncate them.
+           MOVE SPACES TO WS-RESTART-RECORD
+           OPEN INPUT RESTART-CONTROL-FILE
+           IF WS-RC-FILE-STATUS = "00"
+              READ RESTART-CONTROL-FILE INTO RC-CONTROL-LINE
+              IF WS-RC-FILE-STATUS = "00"
+                 MOVE RC-CONTROL-LINE TO WS-RESTART-RECORD
+              END-IF
+              CLOSE RESTART-CONTROL-FILE
+           END-IF
+
+           IF RC-RUN-INTERRUPTED
+              OPEN EXTEND DUE-NOTICE-FILE
+           ELSE
+              OPEN OUTPUT DUE-NOTICE-FILE
+              CLOSE DUE-NOTICE-FILE
+              OPEN EXTEND DUE-NOTICE-FILE
+           END-IF.
+
+       1100-DETERMINE-START-KEY.
+      * PB-201: A restart record left at status R means the prior run
+      *         was interrupted; resume just past the last policy it
+      *         finished instead of reprocessing the whole book.
+           OPEN INPUT POLICY-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "35"
+              MOVE 'N' TO WS-MORE-POLICIES
+           ELSE
+              IF RC-RUN-INTERRUPTED AND RC-LAST-POLICY-ID NOT = SPACES
+                 MOVE RC-LAST-POLICY-ID TO FD-PM-POLICY-ID
+                 START POLICY-MASTER-FILE KEY > FD-PM-POLICY-ID
+                    INVALID KEY
+                       MOVE 'N' TO WS-MORE-POLICIES
+                 END-START
+              ELSE
+                 MOVE LOW-VALUES TO FD-PM-POLICY-ID
+                 START POLICY-MASTER-FILE KEY >= FD-PM-POLICY-ID
+                    INVALID KEY
+                       MOVE 'N' TO WS-MORE-POLICIES
+                 END-START
+              END-IF
+              CLOSE POLICY-MASTER-FILE
+           END-IF.
+
+       2000-SWEEP-POLICIES.
+      * PB-301: The master file is only ever open here long enough to
+      *         fetch the next key; SVCBILL001 does its own OPEN I-O on
+      *         the same dataset per policy, so the two never overlap.
+           OPEN INPUT POLICY-MASTER-FILE
+           START POLICY-MASTER-FILE KEY > FD-PM-POLICY-ID
+              INVALID KEY
+                 MOVE 'N' TO WS-MORE-POLICIES
+           END-START
+           IF WS-NO-MORE-POLICIES
+              CLOSE POLICY-MASTER-FILE
+              EXIT PARAGRAPH
+           END-IF
+
+           READ POLICY-MASTER-FILE NEXT RECORD
+              AT END
+                 MOVE 'N' TO WS-MORE-POLICIES
+           END-READ
+           CLOSE POLICY-MASTER-FILE
+           IF WS-NO-MORE-POLICIES
+              EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-POLICY-COUNT
+      * PB-402: Only a policy actually on risk has a premium to sweep
+      *         for - PE (never issued), RJ (declined), lapsed,
+      *         terminated, and claimed records have no business being
+      *         run through SVCBILL001's grace/lapse recalculation.
+           MOVE FD-POLICY-MASTER-REC TO WS-SWEEP-TRANSACTION
+           IF PM-STAT-ACTIVE OR PM-STAT-GRACE
+              PERFORM 2100-SWEEP-ONE-POLICY
+           END-IF
+           PERFORM 2200-CHECKPOINT.
+
+       2100-SWEEP-ONE-POLICY.
+      * PB-401: Build a minimal servicing transaction asking SVCBILL001
+      *         to do nothing but its own grace/lapse recalculation,
+      *         then read back the result to decide on a due notice.
+           MOVE SPACES TO WS-SWEEP-TRANSACTION
+           MOVE FD-PM-POLICY-ID TO PM-POLICY-ID
+           MOVE WS-CURR-DATE TO PM-PROCESS-DATE
+           MOVE "BS" TO PM-AMENDMENT-TYPE
+
+           CALL "SVCBILL001" USING WS-SWEEP-TRANSACTION
+
+           IF PM-RETURN-CODE = 0
+              IF PM-OUTSTANDING-PREMIUM > 0
+                 COMPUTE WS-DAYS-OVERDUE =
+                         FUNCTION INTEGER-OF-DATE(WS-CURR-DATE)
+                       - FUNCTION INTEGER-OF-DATE(PM-PAID-TO-DATE)
+                 IF WS-DAYS-OVERDUE > 0
+                    PERFORM 2110-WRITE-DUE-NOTICE
+                 END-IF
+              END-IF
+           END-IF.
+
+       2110-WRITE-DUE-NOTICE.
+           MOVE SPACES TO WS-DUE-NOTICE-DETAIL
+           MOVE PM-POLICY-ID TO DN-POLICY-ID
+           MOVE PM-MODAL-PREMIUM TO DN-MODAL-PREMIUM
+           MOVE WS-DAYS-OVERDUE TO DN-DAYS-OVERDUE
+           MOVE WS-DUE-NOTICE-DETAIL TO DN-NOTICE-LINE
+           WRITE DN-NOTICE-LINE
+           ADD 1 TO WS-NOTICE-COUNT.
+
+       2200-CHECKPOINT.
+      * PB-501: Periodic commit point. Recording the last key processed
+      *         so far lets a rerun skip everything already swept.
+           ADD 1 TO WS-SINCE-CHECKPOINT
+           IF WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              MOVE 'R' TO RC-STATUS-FLAG
+              MOVE FD-PM-POLICY-ID TO RC-LAST-POLICY-ID
+              MOVE WS-CURR-DATE TO RC-RUN-DATE
+              MOVE WS-POLICY-COUNT TO RC-RECORD-COUNT
+              PERFORM 8100-WRITE-RESTART-RECORD
+              MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       8000-MARK-RUN-COMPLETE.
+      * PB-601: A clean finish clears the restart point so tomorrow's
+      *         run starts from the top of the book again.
+           MOVE 'C' TO RC-STATUS-FLAG
+           MOVE SPACES TO RC-LAST-POLICY-ID
+           MOVE WS-CURR-DATE TO RC-RUN-DATE
+           MOVE WS-POLICY-COUNT TO RC-RECORD-COUNT
+           PERFORM 8100-WRITE-RESTART-RECORD.
+
+       8100-WRITE-RESTART-RECORD.
+           OPEN OUTPUT RESTART-CONTROL-FILE
+           MOVE WS-RESTART-RECORD TO RC-CONTROL-LINE
+           WRITE RC-CONTROL-LINE
+           CLOSE RESTART-CONTROL-FILE.
+
+       9000-FINALIZE.
+           CLOSE DUE-NOTICE-FILE
+           DISPLAY "PREMBILL001: POLICIES SWEPT  = " WS-POLICY-COUNT
+           DISPLAY "PREMBILL001: DUE NOTICES SENT = " WS-NOTICE-COUNT.
+
+       END PROGRAM PREMBILL001.
