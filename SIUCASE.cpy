@@ -0,0 +1,20 @@
+      ****************************************************************
+      * COPYBOOK: SIUCASE.CPY
+      * SHARED SIU FRAUD-REFERRAL RECORD LAYOUT FOR CLMADJ001
+      * PURPOSE:
+      *   One record per claim referred to the Special Investigations
+      *   Unit, carrying the scoring detail behind the referral, kept
+      *   on its own append-only file so the fraud unit has its own
+      *   queue instead of sharing the plain claims-examiner backlog
+      *   that PM-CLAIM-INVEST-STATUS/PM-CLAIM-HOLD-TABLE already
+      *   serve.
+      ****************************************************************
+       01  SU-SIU-RECORD.
+           05  SU-CLAIM-ID                  PIC X(12).
+           05  SU-POLICY-ID                 PIC X(12).
+           05  SU-PROGRAM-ID                PIC X(08).
+           05  SU-REFERRAL-DATE             PIC 9(08).
+           05  SU-CAUSE-OF-DEATH            PIC X(03).
+           05  SU-SUM-ASSURED               PIC 9(11)V99.
+           05  SU-CLAIM-PAYMENT-AMOUNT      PIC 9(11)V99.
+           05  SU-SIU-SCORE                 PIC 9(03).
