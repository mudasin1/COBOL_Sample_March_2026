@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FXTBL001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM LIFE POLICY - DAILY FX RATE TABLE LOAD           *
+      * PURPOSE:                                                       *
+      *   Load the reporting (base) currency code and the daily       *
+      *   conversion rate of each policy currency to that base into   *
+      *   FX-RATE-TABLES (FXRATE.CPY) for use by CLMADJ001's claims    *
+      *   settlement and SVCBILL001's premium billing. If the rate     *
+      *   file is not present, a small set of default rates is used.  *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * FX-1101: One flat record per currency rate.
+           SELECT FX-RATE-TABLE-FILE ASSIGN TO "FXRATES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FX-RATE-TABLE-FILE.
+       01  FX-INPUT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FX-FILE-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-FX-EOF-SWITCH              PIC X VALUE 'N'.
+           88  WS-FX-EOF                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY FXRATE.
+
+       PROCEDURE DIVISION USING FX-RATE-TABLES.
+
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE-DEFAULTS
+           PERFORM 2000-LOAD-FROM-FILE
+           GOBACK.
+
+      *===============================================================*
+      * FX-1000: SEED THE TABLE WITH THE REPORTING CURRENCY AND A FEW *
+      *          KNOWN RATES, SO A SITE WITHOUT A RATE FILE YET SEES  *
+      *          NO CHANGE.                                           *
+      *===============================================================*
+       1000-INITIALIZE-DEFAULTS.
+           MOVE 0 TO FX-LOAD-RETURN-CODE
+           MOVE "USD" TO FX-BASE-CURRENCY
+           MOVE 3 TO FX-RATE-COUNT
+           MOVE "USD" TO FX-CURRENCY-CODE(1)
+           MOVE 1.0000000 TO FX-RATE-TO-BASE(1)
+           MOVE 20260101 TO FX-RATE-DATE(1)
+           MOVE "CAD" TO FX-CURRENCY-CODE(2)
+           MOVE 0.7300000 TO FX-RATE-TO-BASE(2)
+           MOVE 20260101 TO FX-RATE-DATE(2)
+           MOVE "EUR" TO FX-CURRENCY-CODE(3)
+           MOVE 1.0800000 TO FX-RATE-TO-BASE(3)
+           MOVE 20260101 TO FX-RATE-DATE(3).
+
+      *===============================================================*
+      * FX-2000: OVERLAY THE DEFAULTS WITH WHATEVER THE SITE HAS      *
+      *          ACTUALLY PUT IN THE FX RATE TABLE FILE, IF ANYTHING. *
+      *===============================================================*
+       2000-LOAD-FROM-FILE.
+           OPEN INPUT FX-RATE-TABLE-FILE
+           IF WS-FX-FILE-STATUS NOT = "00"
+              MOVE 1 TO FX-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO FX-RATE-COUNT
+           PERFORM 2100-READ-NEXT-RECORD
+           PERFORM 2200-APPLY-RECORD UNTIL WS-FX-EOF
+
+           CLOSE FX-RATE-TABLE-FILE.
+
+       2100-READ-NEXT-RECORD.
+           READ FX-RATE-TABLE-FILE
+              AT END
+                 MOVE 'Y' TO WS-FX-EOF-SWITCH
+           END-READ.
+
+       2200-APPLY-RECORD.
+           IF FX-RATE-COUNT >= 10
+              DISPLAY "WARNING: FX RATE TABLE FULL - RECORD DROPPED"
+              MOVE 2 TO FX-LOAD-RETURN-CODE
+              PERFORM 2100-READ-NEXT-RECORD
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO FX-RATE-COUNT
+           MOVE FX-INPUT-LINE(1:3)
+                TO FX-CURRENCY-CODE(FX-RATE-COUNT)
+           MOVE FX-INPUT-LINE(4:12)
+                TO FX-RATE-TO-BASE(FX-RATE-COUNT)
+           MOVE FX-INPUT-LINE(16:8)
+                TO FX-RATE-DATE(FX-RATE-COUNT)
+           PERFORM 2100-READ-NEXT-RECORD.
+
+       END PROGRAM FXTBL001.
