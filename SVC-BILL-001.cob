@@ -14,19 +14,101 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SV-1101: Servicing reads the persisted policy by PM-POLICY-ID
+      *          and rewrites it so amendments survive between runs.
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-PM-POLICY-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+      * SV-1106: Append-only transaction log, one record per servicing
+      *          invocation. See NB-UW-001.cob NB-1103.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+
+      * SV-1108: Append-only agent commission statement. See
+      *          NB-UW-001.cob NB-1107.
+           SELECT COMMISSION-STMT-FILE ASSIGN TO "COMMSTMT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CS-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+      * SV-1102: FD-PM-REST-OF-RECORD is deliberately oversized so this
+      *          FD stays binary-compatible with WS-POLICY-MASTER-REC
+      *          as POLDATA grows. See NB-UW-001.cob NB-1102.
+       01  FD-POLICY-MASTER-REC.
+           05  FD-PM-POLICY-ID          PIC X(12).
+           05  FD-PM-REST-OF-RECORD     PIC X(3000).
+
+       FD  AUDIT-LOG-FILE.
+       01  AL-LOG-LINE                  PIC X(100).
+
+       FD  COMMISSION-STMT-FILE.
+       01  CS-LOG-LINE                  PIC X(100).
+
        WORKING-STORAGE SECTION.
+       77  WS-PM-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-AL-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CS-FILE-STATUS            PIC X(02) VALUE SPACES.
+       COPY AUDITLOG.
+       COPY COMMSTMT.
+       COPY FXRATE.
+       77  WS-FX-IDX                    PIC 9(02) VALUE 0.
+       77  WS-FX-FOUND                  PIC X VALUE 'N'.
+           88  WS-FX-WAS-FOUND          VALUE 'Y'.
+       77  WS-ACTION-TYPE               PIC X(10) VALUE SPACES.
+       77  WS-CURR-TIME                 PIC 9(08) VALUE 0.
+       77  WS-BEFORE-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-BEFORE-PREMIUM            PIC 9(09)V99 VALUE 0.
+      * SV-1103: The caller's transaction-input fields (the amendment
+      *          request) have to survive the master-file read, which
+      *          overlays WS-POLICY-MASTER-REC with persisted state.
+       01  WS-SAVE-SERVICING-DETAILS.
+           05  WS-SAVE-AMENDMENT-TYPE    PIC X(02).
+           05  WS-SAVE-AMENDMENT-REASON  PIC X(40).
+           05  WS-SAVE-OLD-PLAN-CODE     PIC X(05).
+           05  WS-SAVE-NEW-PLAN-CODE     PIC X(05).
+           05  WS-SAVE-OLD-SUM-ASSURED   PIC 9(11)V99.
+           05  WS-SAVE-NEW-SUM-ASSURED   PIC 9(11)V99.
+           05  WS-SAVE-OLD-BILLING-MODE  PIC X(01).
+           05  WS-SAVE-NEW-BILLING-MODE  PIC X(01).
+           05  WS-SAVE-SERVICE-FEE       PIC 9(07)V99.
+           05  WS-SAVE-UW-REQUIRED-IND   PIC X(01).
+           05  WS-SAVE-AMENDMENT-STATUS  PIC X(02).
+       77  WS-SAVE-PROCESS-DATE         PIC 9(08).
        77  WS-CURR-DATE                 PIC 9(08).
        77  WS-DAYS-SINCE-PAID           PIC 9(05) VALUE 0.
        77  WS-ATTAINED-AGE              PIC 9(03) VALUE 0.
        77  WS-DATE-INT                  PIC 9(09) VALUE 0.
        77  WS-MODAL-DIVISOR             PIC 9(02) VALUE 1.
        77  WS-MODAL-FACTOR              PIC 9V9999 VALUE 1.0000.
+       77  WS-CYCLE-DAYS                PIC 9(03) VALUE 0.
        77  WS-RIDER-IDX                 PIC 9(02) VALUE 0.
        77  WS-OLD-ANNUAL-PREMIUM        PIC 9(09)V99 VALUE 0.
        77  WS-TEMP-NEW-ANNUAL           PIC 9(09)V99 VALUE 0.
        77  WS-SA-INCREASE-PCT           PIC 9(03)V99 VALUE 0.
+       77  WS-RATE-IDX                  PIC 9(02) VALUE 0.
+       77  WS-PLAN-FOUND                PIC X VALUE 'N'.
+           88  WS-PLAN-WAS-FOUND        VALUE 'Y'.
+      * SV-1000: Policy loan rate and limit are fixed company terms,
+      *          not product-specific, so they are plain constants
+      *          here rather than another externalized table.
+       77  WS-LOAN-INT-RATE             PIC 9V9999 VALUE 0.0800.
+       77  WS-LOAN-LIMIT-PCT            PIC 9V99 VALUE 0.90.
+       77  WS-AVAILABLE-CASH-VALUE      PIC 9(09)V99 VALUE 0.
+       77  WS-LOAN-MAX-BALANCE          PIC 9(09)V99 VALUE 0.
+      * SV-104: Plan limits and rating factors come from the shared
+      *         rate table (RATETAB.CPY), loaded by RATETBL001, so
+      *         this program and NBUW001 always rate off the same
+      *         source instead of two hand-kept copies of the same
+      *         literals.
+       COPY RATETAB.
 
        LINKAGE SECTION.
        COPY POLDATA.
@@ -35,11 +117,22 @@
 
        MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
+           PERFORM 1050-READ-POLICY-MASTER
+           IF PM-RETURN-CODE NOT = 0
+              MOVE "REJECTED" TO WS-ACTION-TYPE
+              MOVE "SVC001" TO PM-LAST-ACTION-USER
+              PERFORM 8200-WRITE-AUDIT-LOG
+              GOBACK
+           END-IF
            PERFORM 1100-LOAD-PLAN-PARAMETERS
            PERFORM 1200-CALCULATE-ATTAINED-AGE
            PERFORM 1300-EVALUATE-PAYMENT-STATUS
            PERFORM 1400-VALIDATE-SERVICING-REQUEST
            IF PM-RETURN-CODE NOT = 0
+              MOVE "REJECTED" TO WS-ACTION-TYPE
+              MOVE "SVC001" TO PM-LAST-ACTION-USER
+              PERFORM 8800-REWRITE-POLICY-MASTER
+              PERFORM 8200-WRITE-AUDIT-LOG
               GOBACK
            END-IF
 
@@ -56,6 +149,12 @@
                  PERFORM 2500-REMOVE-RIDER
               WHEN PM-AMEND-REINSTATE
                  PERFORM 2600-PROCESS-REINSTATEMENT
+              WHEN PM-AMEND-BILL-SWEEP
+                 PERFORM 2700-BILL-SWEEP-NOTICE
+              WHEN PM-AMEND-LOAN-DRAW
+                 PERFORM 2800-PROCESS-LOAN-DRAW
+              WHEN PM-AMEND-LOAN-REPAY
+                 PERFORM 2900-PROCESS-LOAN-REPAYMENT
               WHEN OTHER
                  MOVE 41 TO PM-RETURN-CODE
                  MOVE "INVALID OR MISSING AMENDMENT TYPE"
@@ -63,9 +162,16 @@
            END-EVALUATE
 
            IF PM-RETURN-CODE = 0
-              MOVE PM-PROCESS-DATE TO PM-LAST-MAINT-DATE PM-LAST-ACTION-DATE
+              MOVE PM-PROCESS-DATE TO PM-LAST-MAINT-DATE
+                                       PM-LAST-ACTION-DATE
+              MOVE "SVC001" TO PM-LAST-ACTION-USER
+              MOVE PM-AMENDMENT-TYPE TO WS-ACTION-TYPE
+           ELSE
+              MOVE "REJECTED" TO WS-ACTION-TYPE
               MOVE "SVC001" TO PM-LAST-ACTION-USER
            END-IF
+           PERFORM 8800-REWRITE-POLICY-MASTER
+           PERFORM 8200-WRITE-AUDIT-LOG
            GOBACK.
 
        1000-INITIALIZE.
@@ -73,6 +179,7 @@
                      PM-SERVICE-FEE
                      PM-PREMIUM-DELTA
                      PM-OUTSTANDING-PREMIUM
+                     WS-DAYS-SINCE-PAID
            MOVE SPACES TO PM-RETURN-MESSAGE
                            PM-AMENDMENT-STATUS
            ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
@@ -82,49 +189,78 @@
            MOVE PM-TOTAL-ANNUAL-PREMIUM TO WS-OLD-ANNUAL-PREMIUM
            MOVE "N" TO PM-UW-REQUIRED-IND.
 
-       1100-LOAD-PLAN-PARAMETERS.
-      * SV-101: Servicing uses the same plan parameters as issue.
-           EVALUATE PM-PLAN-CODE
-              WHEN "T1001"
-                 MOVE 018 TO PM-MIN-ISSUE-AGE
-                 MOVE 060 TO PM-MAX-ISSUE-AGE
-                 MOVE 0000100000000.00 TO PM-MIN-SUM-ASSURED
-                 MOVE 0001000000000.00 TO PM-MAX-SUM-ASSURED
-                 MOVE 010 TO PM-TERM-YEARS
-                 MOVE 070 TO PM-MATURITY-AGE
-                 MOVE 031 TO PM-GRACE-DAYS
-                 MOVE 730 TO PM-REINSTATE-DAYS
-                 MOVE 0000045.00 TO PM-POLICY-FEE-ANNUAL
-                 MOVE 0000015.00 TO PM-SERVICE-FEE-STD
-                 MOVE 0.0200 TO PM-TAX-RATE
-              WHEN "T2001"
-                 MOVE 018 TO PM-MIN-ISSUE-AGE
-                 MOVE 055 TO PM-MAX-ISSUE-AGE
-                 MOVE 0000100000000.00 TO PM-MIN-SUM-ASSURED
-                 MOVE 0002000000000.00 TO PM-MAX-SUM-ASSURED
-                 MOVE 020 TO PM-TERM-YEARS
-                 MOVE 075 TO PM-MATURITY-AGE
-                 MOVE 031 TO PM-GRACE-DAYS
-                 MOVE 730 TO PM-REINSTATE-DAYS
-                 MOVE 0000055.00 TO PM-POLICY-FEE-ANNUAL
-                 MOVE 0000015.00 TO PM-SERVICE-FEE-STD
-                 MOVE 0.0200 TO PM-TAX-RATE
-              WHEN "T6501"
-                 MOVE 018 TO PM-MIN-ISSUE-AGE
-                 MOVE 050 TO PM-MAX-ISSUE-AGE
-                 MOVE 0000100000000.00 TO PM-MIN-SUM-ASSURED
-                 MOVE 0001500000000.00 TO PM-MAX-SUM-ASSURED
-                 MOVE 065 TO PM-MATURITY-AGE
-                 MOVE 031 TO PM-GRACE-DAYS
-                 MOVE 730 TO PM-REINSTATE-DAYS
-                 MOVE 0000060.00 TO PM-POLICY-FEE-ANNUAL
-                 MOVE 0000015.00 TO PM-SERVICE-FEE-STD
-                 MOVE 0.0200 TO PM-TAX-RATE
-              WHEN OTHER
-                 MOVE 11 TO PM-RETURN-CODE
-                 MOVE "UNSUPPORTED EXISTING PLAN CODE"
+       1050-READ-POLICY-MASTER.
+      * SV-1104: Pull the persisted policy and replay it under the
+      *          caller's amendment request so servicing always acts
+      *          on the system of record, not just what was passed in.
+           MOVE PM-SERVICING-DETAILS TO WS-SAVE-SERVICING-DETAILS
+           MOVE PM-PROCESS-DATE TO WS-SAVE-PROCESS-DATE
+           MOVE PM-POLICY-ID TO FD-PM-POLICY-ID
+           OPEN I-O POLICY-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "35"
+              MOVE 10 TO PM-RETURN-CODE
+              MOVE "POLICY NOT FOUND ON POLICY MASTER"
+                TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+           READ POLICY-MASTER-FILE
+              INVALID KEY
+                 MOVE 10 TO PM-RETURN-CODE
+                 MOVE "POLICY NOT FOUND ON POLICY MASTER"
                    TO PM-RETURN-MESSAGE
-           END-EVALUATE.
+           END-READ
+           IF PM-RETURN-CODE = 0
+              MOVE FD-POLICY-MASTER-REC TO WS-POLICY-MASTER-REC
+              MOVE PM-CONTRACT-STATUS TO WS-BEFORE-STATUS
+              MOVE PM-TOTAL-ANNUAL-PREMIUM TO WS-BEFORE-PREMIUM
+              MOVE WS-SAVE-SERVICING-DETAILS TO PM-SERVICING-DETAILS
+              MOVE WS-SAVE-PROCESS-DATE TO PM-PROCESS-DATE
+           ELSE
+              CLOSE POLICY-MASTER-FILE
+           END-IF.
+
+       1100-LOAD-PLAN-PARAMETERS.
+      * SV-101: Servicing uses the same plan parameters as issue,
+      *         loaded from the shared rate table instead of a second
+      *         hardcoded copy of NBUW001's 1100 so the two can no
+      *         longer drift apart.
+           CALL "RATETBL001" USING RT-RATE-TABLES
+           MOVE 'N' TO WS-PLAN-FOUND
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > RT-PLAN-PARM-COUNT
+              IF RT-PLAN-CODE(WS-RATE-IDX) = PM-PLAN-CODE
+                 PERFORM 1110-APPLY-PLAN-PARM
+                 MOVE 'Y' TO WS-PLAN-FOUND
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-PLAN-WAS-FOUND
+              MOVE 11 TO PM-RETURN-CODE
+              MOVE "UNSUPPORTED EXISTING PLAN CODE"
+                TO PM-RETURN-MESSAGE
+           END-IF.
+
+       1110-APPLY-PLAN-PARM.
+           MOVE RT-MIN-ISSUE-AGE(WS-RATE-IDX) TO PM-MIN-ISSUE-AGE
+           MOVE RT-MAX-ISSUE-AGE(WS-RATE-IDX) TO PM-MAX-ISSUE-AGE
+           MOVE RT-MIN-SUM-ASSURED(WS-RATE-IDX) TO PM-MIN-SUM-ASSURED
+           MOVE RT-MAX-SUM-ASSURED(WS-RATE-IDX) TO PM-MAX-SUM-ASSURED
+           MOVE RT-TERM-YEARS(WS-RATE-IDX) TO PM-TERM-YEARS
+           MOVE RT-MATURITY-AGE(WS-RATE-IDX) TO PM-MATURITY-AGE
+           MOVE RT-GRACE-DAYS(WS-RATE-IDX) TO PM-GRACE-DAYS
+           MOVE RT-CONTESTABLE-YEARS(WS-RATE-IDX)
+             TO PM-CONTESTABLE-YEARS
+           MOVE RT-SUICIDE-EXCL-YEARS(WS-RATE-IDX)
+             TO PM-SUICIDE-EXCL-YEARS
+           MOVE RT-REINSTATE-DAYS(WS-RATE-IDX) TO PM-REINSTATE-DAYS
+           MOVE RT-POLICY-FEE-ANNUAL(WS-RATE-IDX)
+             TO PM-POLICY-FEE-ANNUAL
+           MOVE RT-SERVICE-FEE-STD(WS-RATE-IDX) TO PM-SERVICE-FEE-STD
+           MOVE RT-TAX-RATE(WS-RATE-IDX) TO PM-TAX-RATE
+           MOVE RT-FIRST-YEAR-COMM-RATE(WS-RATE-IDX)
+             TO PM-FIRST-YEAR-COMM-RATE
+           MOVE RT-RENEWAL-COMM-RATE(WS-RATE-IDX)
+             TO PM-RENEWAL-COMM-RATE.
 
        1200-CALCULATE-ATTAINED-AGE.
            IF PM-ISSUE-DATE NOT = ZERO
@@ -280,12 +416,14 @@
            MOVE PM-BILLING-MODE TO PM-OLD-BILLING-MODE
            MOVE PM-NEW-BILLING-MODE TO PM-BILLING-MODE
            PERFORM 3200-RECALCULATE-MODAL-PREMIUM
+           PERFORM 3210-CONVERT-PREMIUM-CURRENCY
            MOVE 0000010.00 TO PM-SERVICE-FEE
            MOVE "AP" TO PM-AMENDMENT-STATUS
            MOVE "BILLING MODE CHANGE APPLIED" TO PM-RETURN-MESSAGE.
 
        2400-ADD-RIDER.
-      * SV-701: Add rider only if capacity remains and rider is eligible.
+      * SV-701: Add rider only if capacity remains and rider is
+      *         eligible.
            IF PM-RIDER-COUNT >= 5
               MOVE 28 TO PM-RETURN-CODE
               MOVE "NO ADDITIONAL RIDER CAPACITY REMAINS"
@@ -357,6 +495,22 @@
               EXIT PARAGRAPH
            END-IF
 
+      * SV-906: A long lapse or a large case is not reinstated on a
+      *         flat fee - it needs fresh evidence of insurability,
+      *         routed to the same manual-UW style hold 2200-CHANGE-
+      *         SUM-ASSURED uses for large face-amount increases
+      *         (NBUW001 runs the actual underwriting on new business;
+      *         this sample system has no separate re-underwriting
+      *         program, so the case simply parks here pending UW).
+           IF WS-DAYS-SINCE-PAID > 90 OR
+              PM-SUM-ASSURED > 0001000000000.00
+              MOVE "Y" TO PM-UW-REQUIRED-IND
+              MOVE "PE" TO PM-AMENDMENT-STATUS
+              MOVE "REINSTATEMENT REQUIRES EVIDENCE OF INSURABILITY"
+                TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+
       * SV-902: Reinstatement requires outstanding premium plus fee.
            COMPUTE PM-SERVICE-FEE = PM-SERVICE-FEE-STD + 25.00
            MOVE PM-MODAL-PREMIUM TO PM-OUTSTANDING-PREMIUM
@@ -366,6 +520,202 @@
            MOVE "POLICY REINSTATED SUBJECT TO COLLECTION"
              TO PM-RETURN-MESSAGE.
 
+       2700-BILL-SWEEP-NOTICE.
+      * SV-903: The nightly bill sweep (PREMBILL001) drives this policy
+      *         through 1300-EVALUATE-PAYMENT-STATUS above with no other
+      *         amendment requested, so grace/lapse status and the
+      *         outstanding premium are simply left as already computed.
+           MOVE "AP" TO PM-AMENDMENT-STATUS
+           MOVE "BILLING STATUS SWEPT" TO PM-RETURN-MESSAGE
+           PERFORM 2750-CALCULATE-RENEWAL-COMMISSION
+           PERFORM 2760-ACCUMULATE-ROP-RESERVE
+           PERFORM 2770-ACCRUE-LOAN-INTEREST
+      * SV-907: This sample has no separate payment-posting transaction,
+      *         so the nightly sweep is also where an outstanding
+      *         installment is treated as collected once the reserve/
+      *         commission credit above has been applied to it - advance
+      *         PM-PAID-TO-DATE to the next cycle so the next sweep
+      *         evaluates against a new due date instead of the same one
+      *         forever.
+           IF PM-OUTSTANDING-PREMIUM > 0 AND
+              (PM-STAT-ACTIVE OR PM-STAT-GRACE)
+              PERFORM 2780-ADVANCE-PAID-TO-DATE
+              MOVE ZERO TO PM-OUTSTANDING-PREMIUM
+           END-IF.
+
+       2760-ACCUMULATE-ROP-RESERVE.
+      * SV-905: Each premium installment actually collected this cycle
+      *         builds the return-of-premium reserve, which is paid
+      *         out against PM-EXPIRY-DATE when the policy expires.
+      * SV-906: The nightly sweep re-evaluates the same outstanding
+      *         installment every night a policy sits in grace - since
+      *         nothing in this system advances PM-PAID-TO-DATE until
+      *         the installment is actually collected, gate on the
+      *         rider's own PM-RIDER-RESERVE-DATE so one installment
+      *         is only ever accumulated into the reserve once, no
+      *         matter how many nights it stays outstanding.
+           IF PM-OUTSTANDING-PREMIUM > 0 AND
+              (PM-STAT-ACTIVE OR PM-STAT-GRACE)
+              PERFORM VARYING WS-RIDER-IDX FROM 1 BY 1
+                      UNTIL WS-RIDER-IDX > PM-RIDER-COUNT
+                 IF PM-RIDER-CODE(WS-RIDER-IDX) = "ROP01" AND
+                    PM-RIDER-ACTIVE(WS-RIDER-IDX) AND
+                    PM-RIDER-RESERVE-DATE(WS-RIDER-IDX)
+                      NOT = PM-PAID-TO-DATE
+                    ADD PM-OUTSTANDING-PREMIUM
+                      TO PM-RIDER-RESERVE-AMT(WS-RIDER-IDX)
+                    MOVE PM-PAID-TO-DATE
+                      TO PM-RIDER-RESERVE-DATE(WS-RIDER-IDX)
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       2750-CALCULATE-RENEWAL-COMMISSION.
+      * SV-904: Renewal commission on agent-channel business, off the
+      *         modal premium, once the policy is past its first
+      *         contract year and an installment is actually
+      *         outstanding this cycle. First-year commission is paid
+      *         by NBUW001 at issue; see NB-UW-001.cob NB-1960.
+      * SV-906: Gated the same way as 2760 above - PM-LAST-COMM-PAID-TO
+      *         records which installment (identified by its
+      *         PM-PAID-TO-DATE) commission was last credited against,
+      *         so a policy sitting in grace for multiple nightly
+      *         sweeps is not paid renewal commission on the same
+      *         outstanding installment more than once.
+           IF PM-CHANNEL-AGENT AND PM-OUTSTANDING-PREMIUM > 0
+              AND (PM-STAT-ACTIVE OR PM-STAT-GRACE)
+              AND PM-LAST-COMM-PAID-TO NOT = PM-PAID-TO-DATE
+              COMPUTE WS-DATE-INT =
+                      FUNCTION INTEGER-OF-DATE(PM-PROCESS-DATE)
+                    - FUNCTION INTEGER-OF-DATE(PM-ISSUE-DATE)
+              IF WS-DATE-INT > 365
+                 COMPUTE PM-TOTAL-COMMISSION-PAID ROUNDED =
+                         PM-TOTAL-COMMISSION-PAID
+                       + (PM-MODAL-PREMIUM * PM-RENEWAL-COMM-RATE)
+                 MOVE PM-PROCESS-DATE TO PM-LAST-COMM-DATE
+                 MOVE PM-PAID-TO-DATE TO PM-LAST-COMM-PAID-TO
+                 PERFORM 8300-WRITE-COMMISSION-STMT
+              END-IF
+           END-IF.
+
+       2770-ACCRUE-LOAN-INTEREST.
+      * SV-1001: Simple interest at a fixed annual rate, accrued once
+      *          per full policy year elapsed since the last accrual
+      *          (or since the loan was drawn, if never accrued
+      *          before) - the same "days since" pattern 2750 already
+      *          uses for the once-a-year renewal commission check.
+           IF PM-POLICY-LOAN-BALANCE > 0
+              IF PM-LOAN-LAST-ACCRUAL-DATE = ZERO
+                 MOVE PM-PROCESS-DATE TO PM-LOAN-LAST-ACCRUAL-DATE
+              END-IF
+              COMPUTE WS-DATE-INT =
+                      FUNCTION INTEGER-OF-DATE(PM-PROCESS-DATE)
+                    - FUNCTION INTEGER-OF-DATE(
+                      PM-LOAN-LAST-ACCRUAL-DATE)
+              IF WS-DATE-INT >= 365
+                 COMPUTE PM-POLICY-LOAN-BALANCE ROUNDED =
+                         PM-POLICY-LOAN-BALANCE
+                       + (PM-POLICY-LOAN-BALANCE * WS-LOAN-INT-RATE)
+                 MOVE PM-PROCESS-DATE TO PM-LOAN-LAST-ACCRUAL-DATE
+              END-IF
+           END-IF.
+
+       2780-ADVANCE-PAID-TO-DATE.
+      * SV-908: One cycle's worth of days for the policy's own billing
+      *         mode, the same modes 3200-RECALCULATE-MODAL-PREMIUM
+      *         already prices against.
+           EVALUATE PM-BILLING-MODE
+              WHEN "A"
+                 MOVE 365 TO WS-CYCLE-DAYS
+              WHEN "S"
+                 MOVE 182 TO WS-CYCLE-DAYS
+              WHEN "Q"
+                 MOVE 91 TO WS-CYCLE-DAYS
+              WHEN "M"
+                 MOVE 30 TO WS-CYCLE-DAYS
+              WHEN OTHER
+                 MOVE 30 TO WS-CYCLE-DAYS
+           END-EVALUATE
+           COMPUTE WS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(PM-PAID-TO-DATE)
+                 + WS-CYCLE-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT)
+                TO PM-PAID-TO-DATE.
+
+       2800-PROCESS-LOAN-DRAW.
+      * SV-1002: A loan may be drawn up to a percentage of the cash
+      *          value the policy has actually accumulated - this
+      *          sample has no general cash-value reserve, so the
+      *          accumulating return-of-premium rider reserve (the
+      *          only cash-value-like balance in this system; see
+      *          2760-ACCUMULATE-ROP-RESERVE) stands in as the
+      *          loanable basis. No ROP rider means no loan.
+      * SV-1004: A policy no longer in force cannot draw against its
+      *          reserve, the same active-or-grace gate SV-401 applies
+      *          to a plan change.
+           IF NOT PM-STAT-ACTIVE AND NOT PM-STAT-GRACE
+              MOVE 38 TO PM-RETURN-CODE
+              MOVE "LOAN DRAW ALLOWED ONLY ON ACTIVE OR GRACE"
+                TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM 2810-CALCULATE-AVAILABLE-CASH-VALUE
+           IF PM-LOAN-REQUEST-AMOUNT <= 0
+              MOVE 34 TO PM-RETURN-CODE
+              MOVE "LOAN DRAW AMOUNT MUST BE GREATER THAN ZERO"
+                TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-LOAN-MAX-BALANCE ROUNDED =
+                   WS-AVAILABLE-CASH-VALUE * WS-LOAN-LIMIT-PCT
+           IF PM-POLICY-LOAN-BALANCE + PM-LOAN-REQUEST-AMOUNT
+              > WS-LOAN-MAX-BALANCE
+              MOVE 35 TO PM-RETURN-CODE
+              MOVE "LOAN REQUEST EXCEEDS AVAILABLE CASH VALUE"
+                TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+
+           ADD PM-LOAN-REQUEST-AMOUNT TO PM-POLICY-LOAN-BALANCE
+           MOVE PM-PROCESS-DATE TO PM-LOAN-LAST-ACCRUAL-DATE
+           MOVE "AP" TO PM-AMENDMENT-STATUS
+           MOVE "POLICY LOAN DRAWN" TO PM-RETURN-MESSAGE.
+
+       2810-CALCULATE-AVAILABLE-CASH-VALUE.
+           MOVE ZERO TO WS-AVAILABLE-CASH-VALUE
+           PERFORM VARYING WS-RIDER-IDX FROM 1 BY 1
+                   UNTIL WS-RIDER-IDX > PM-RIDER-COUNT
+              IF PM-RIDER-CODE(WS-RIDER-IDX) = "ROP01" AND
+                 PM-RIDER-ACTIVE(WS-RIDER-IDX)
+                 ADD PM-RIDER-RESERVE-AMT(WS-RIDER-IDX)
+                   TO WS-AVAILABLE-CASH-VALUE
+              END-IF
+           END-PERFORM.
+
+       2900-PROCESS-LOAN-REPAYMENT.
+      * SV-1003: A repayment cannot pay the loan down below zero.
+           IF PM-LOAN-REQUEST-AMOUNT <= 0
+              MOVE 36 TO PM-RETURN-CODE
+              MOVE "REPAYMENT AMOUNT MUST BE GREATER THAN ZERO"
+                TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+           IF PM-LOAN-REQUEST-AMOUNT > PM-POLICY-LOAN-BALANCE
+              MOVE 37 TO PM-RETURN-CODE
+              MOVE "REPAYMENT EXCEEDS OUTSTANDING LOAN BALANCE"
+                TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+
+           SUBTRACT PM-LOAN-REQUEST-AMOUNT FROM PM-POLICY-LOAN-BALANCE
+           IF PM-POLICY-LOAN-BALANCE = ZERO
+              MOVE ZERO TO PM-LOAN-LAST-ACCRUAL-DATE
+           END-IF
+           MOVE "AP" TO PM-AMENDMENT-STATUS
+           MOVE "POLICY LOAN REPAYMENT APPLIED" TO PM-RETURN-MESSAGE.
+
        3100-REPRICE-POLICY.
       * SV-1001: Servicing repricing reuses the issue rating approach.
            PERFORM 3110-LOAD-RATING-FACTORS
@@ -373,47 +723,49 @@
            PERFORM 3130-CALCULATE-RIDER-ANNUAL
            PERFORM 3140-CALCULATE-TOTAL-ANNUAL
            PERFORM 3200-RECALCULATE-MODAL-PREMIUM
+           PERFORM 3210-CONVERT-PREMIUM-CURRENCY
            COMPUTE PM-PREMIUM-DELTA ROUNDED =
                    PM-TOTAL-ANNUAL-PREMIUM - WS-OLD-ANNUAL-PREMIUM.
 
        3110-LOAD-RATING-FACTORS.
-           EVALUATE TRUE
-              WHEN PM-ATTAINED-AGE <= 30
-                 MOVE 00000.8500 TO PM-BASE-RATE-PER-THOU
-              WHEN PM-ATTAINED-AGE <= 40
-                 MOVE 00001.2000 TO PM-BASE-RATE-PER-THOU
-              WHEN PM-ATTAINED-AGE <= 50
-                 MOVE 00002.1500 TO PM-BASE-RATE-PER-THOU
-              WHEN PM-ATTAINED-AGE <= 60
-                 MOVE 00004.1000 TO PM-BASE-RATE-PER-THOU
-              WHEN OTHER
-                 MOVE 00007.2500 TO PM-BASE-RATE-PER-THOU
-           END-EVALUATE
+      * SV-1101: Rating factors come from the same shared rate table
+      *          NBUW001 rates new business from; see NB-UW-001.cob
+      *          1400-LOAD-RATE-FACTORS for the identical lookup.
+           PERFORM VARYING WS-RATE-IDX FROM RT-AGE-BAND-COUNT BY -1
+                   UNTIL WS-RATE-IDX < 1
+              IF PM-ATTAINED-AGE <= RT-AGE-BAND-MAX(WS-RATE-IDX)
+                 MOVE RT-BASE-RATE-PER-THOU(WS-RATE-IDX)
+                   TO PM-BASE-RATE-PER-THOU
+              END-IF
+           END-PERFORM
 
            IF PM-FEMALE
-              MOVE 0.9200 TO PM-GENDER-FACTOR
+              MOVE RT-GENDER-FACTOR-FEMALE TO PM-GENDER-FACTOR
            ELSE
-              MOVE 1.0000 TO PM-GENDER-FACTOR
+              MOVE RT-GENDER-FACTOR-MALE TO PM-GENDER-FACTOR
            END-IF
 
            IF PM-SMOKER
-              MOVE 1.7500 TO PM-SMOKER-FACTOR
+              MOVE RT-SMOKER-FACTOR-SMOKER TO PM-SMOKER-FACTOR
            ELSE
-              MOVE 1.0000 TO PM-SMOKER-FACTOR
+              MOVE RT-SMOKER-FACTOR-NONSMOKE TO PM-SMOKER-FACTOR
            END-IF
 
-           EVALUATE PM-OCCUPATION-CLASS
-              WHEN 1 MOVE 1.0000 TO PM-OCC-FACTOR
-              WHEN 2 MOVE 1.1500 TO PM-OCC-FACTOR
-              WHEN 3 MOVE 1.4000 TO PM-OCC-FACTOR
-              WHEN OTHER MOVE 1.0000 TO PM-OCC-FACTOR
-           END-EVALUATE
+           MOVE 1.0000 TO PM-OCC-FACTOR
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > RT-OCC-FACTOR-COUNT
+              IF RT-OCC-CLASS(WS-RATE-IDX) = PM-OCCUPATION-CLASS
+                 MOVE RT-OCC-FACTOR-VAL(WS-RATE-IDX) TO PM-OCC-FACTOR
+              END-IF
+           END-PERFORM
 
-           EVALUATE PM-UW-CLASS
-              WHEN "PR" MOVE 0.9000 TO PM-UW-FACTOR
-              WHEN "TB" MOVE 1.2500 TO PM-UW-FACTOR
-              WHEN OTHER MOVE 1.0000 TO PM-UW-FACTOR
-           END-EVALUATE.
+           MOVE 1.0000 TO PM-UW-FACTOR
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > RT-UW-FACTOR-COUNT
+              IF RT-UW-CLASS-CODE(WS-RATE-IDX) = PM-UW-CLASS
+                 MOVE RT-UW-FACTOR-VAL(WS-RATE-IDX) TO PM-UW-FACTOR
+              END-IF
+           END-PERFORM.
 
        3120-CALCULATE-BASE-ANNUAL.
            COMPUTE PM-BASE-ANNUAL-PREMIUM ROUNDED =
@@ -424,8 +776,9 @@
               * PM-OCC-FACTOR
               * PM-UW-FACTOR
            IF PM-FLAT-EXTRA-RATE > 0
-              ADD ((PM-SUM-ASSURED / 1000) * PM-FLAT-EXTRA-RATE)
-                TO PM-BASE-ANNUAL-PREMIUM
+              COMPUTE PM-BASE-ANNUAL-PREMIUM ROUNDED =
+                      PM-BASE-ANNUAL-PREMIUM
+                    + ((PM-SUM-ASSURED / 1000) * PM-FLAT-EXTRA-RATE)
            END-IF.
 
        3130-CALCULATE-RIDER-ANNUAL.
@@ -451,6 +804,20 @@
                                ROUNDED =
                              (PM-RIDER-SUM-ASSURED(WS-RIDER-IDX) / 1000)
                            * PM-RIDER-RATE(WS-RIDER-IDX)
+                    WHEN "LTC01"
+                       MOVE 00000.9500 TO PM-RIDER-RATE(WS-RIDER-IDX)
+                       COMPUTE PM-RIDER-ANNUAL-PREM(WS-RIDER-IDX)
+                               ROUNDED =
+                             (PM-RIDER-SUM-ASSURED(WS-RIDER-IDX) / 1000)
+                           * PM-RIDER-RATE(WS-RIDER-IDX)
+                    WHEN "ROP01"
+      * SV-1002: Reprice keeps the ROP load current with the base
+      *          premium; the reserve balance itself is left alone
+      *          here and only touched by SV-905's accumulation.
+                       MOVE 00000.1500 TO PM-RIDER-RATE(WS-RIDER-IDX)
+                       COMPUTE PM-RIDER-ANNUAL-PREM(WS-RIDER-IDX)
+                               ROUNDED =
+                             PM-BASE-ANNUAL-PREMIUM * 0.1500
                     WHEN OTHER
                        MOVE ZERO TO PM-RIDER-ANNUAL-PREM(WS-RIDER-IDX)
                  END-EVALUATE
@@ -495,4 +862,93 @@
                     * WS-MODAL-FACTOR
            END-IF.
 
+       3210-CONVERT-PREMIUM-CURRENCY.
+      * SV-1106: Policies written in a currency other than the
+      *          company's reporting currency bill in that policy
+      *          currency, but also need the equivalent reporting-
+      *          currency modal premium on file for consolidated
+      *          billing reporting.
+           CALL "FXTBL001" USING FX-RATE-TABLES
+           MOVE 1.0000000 TO PM-BILLING-FX-RATE
+           MOVE 'N' TO WS-FX-FOUND
+
+           IF PM-CURRENCY-CODE = FX-BASE-CURRENCY OR
+              PM-CURRENCY-CODE = SPACES
+              MOVE PM-MODAL-PREMIUM TO PM-MODAL-PREMIUM-BASE
+           ELSE
+              PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                      UNTIL WS-FX-IDX > FX-RATE-COUNT
+                 IF FX-CURRENCY-CODE(WS-FX-IDX) = PM-CURRENCY-CODE
+                    MOVE FX-RATE-TO-BASE(WS-FX-IDX)
+                      TO PM-BILLING-FX-RATE
+                    MOVE 'Y' TO WS-FX-FOUND
+                 END-IF
+              END-PERFORM
+              COMPUTE PM-MODAL-PREMIUM-BASE ROUNDED =
+                      PM-MODAL-PREMIUM * PM-BILLING-FX-RATE
+           END-IF.
+
+       8800-REWRITE-POLICY-MASTER.
+      * SV-1105: Persist whatever the master looks like now, whether
+      *          this transaction's amendment applied or only the
+      *          grace/lapse recalculation in 1300 changed anything.
+           MOVE WS-POLICY-MASTER-REC TO FD-POLICY-MASTER-REC
+           REWRITE FD-POLICY-MASTER-REC
+              INVALID KEY
+                 MOVE 42 TO PM-RETURN-CODE
+                 MOVE "UNABLE TO REWRITE POLICY MASTER"
+                   TO PM-RETURN-MESSAGE
+           END-REWRITE
+           CLOSE POLICY-MASTER-FILE.
+
+       8200-WRITE-AUDIT-LOG.
+      * SV-1107: One append to the transaction log per servicing
+      *          invocation, carrying the status/premium as they stood
+      *          before and after this amendment. See NB-UW-001.cob
+      *          NB-1104.
+           ACCEPT WS-CURR-TIME FROM TIME
+           MOVE SPACES TO AL-AUDIT-RECORD
+           MOVE PM-POLICY-ID TO AL-POLICY-ID
+           MOVE "SVCBILL001" TO AL-PROGRAM-ID
+           MOVE PM-PROCESS-DATE TO AL-LOG-DATE
+           MOVE WS-CURR-TIME TO AL-LOG-TIME
+           MOVE WS-ACTION-TYPE TO AL-ACTION-TYPE
+           MOVE PM-LAST-ACTION-USER TO AL-ACTION-USER
+           MOVE WS-BEFORE-STATUS TO AL-BEFORE-STATUS
+           MOVE WS-BEFORE-PREMIUM TO AL-BEFORE-PREMIUM
+           MOVE PM-CONTRACT-STATUS TO AL-AFTER-STATUS
+           MOVE PM-TOTAL-ANNUAL-PREMIUM TO AL-AFTER-PREMIUM
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-FILE-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG-FILE
+              CLOSE AUDIT-LOG-FILE
+              OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE AL-AUDIT-RECORD TO AL-LOG-LINE
+           WRITE AL-LOG-LINE
+           CLOSE AUDIT-LOG-FILE.
+
+       8300-WRITE-COMMISSION-STMT.
+      * SV-1109: One append to the commission statement file per
+      *          renewal commission event. See NB-UW-001.cob NB-1108.
+           MOVE SPACES TO CS-COMMISSION-RECORD
+           MOVE PM-AGENT-ID TO CS-AGENT-ID
+           MOVE PM-POLICY-ID TO CS-POLICY-ID
+           MOVE "SVCBILL001" TO CS-PROGRAM-ID
+           MOVE PM-PROCESS-DATE TO CS-STMT-DATE
+           MOVE "RN" TO CS-COMMISSION-TYPE
+           MOVE PM-MODAL-PREMIUM TO CS-PREMIUM-BASE
+           MOVE PM-RENEWAL-COMM-RATE TO CS-COMMISSION-RATE
+           COMPUTE CS-COMMISSION-AMOUNT ROUNDED =
+                   PM-MODAL-PREMIUM * PM-RENEWAL-COMM-RATE
+           OPEN EXTEND COMMISSION-STMT-FILE
+           IF WS-CS-FILE-STATUS NOT = "00"
+              OPEN OUTPUT COMMISSION-STMT-FILE
+              CLOSE COMMISSION-STMT-FILE
+              OPEN EXTEND COMMISSION-STMT-FILE
+           END-IF
+           MOVE CS-COMMISSION-RECORD TO CS-LOG-LINE
+           WRITE CS-LOG-LINE
+           CLOSE COMMISSION-STMT-FILE.
+
        END PROGRAM SVCBILL001.
