@@ -15,9 +15,56 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * NB-1101: Policy master is the system of record for PM-POLICY-ID
+      *          and persists issued policies between runs.
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-PM-POLICY-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+      * NB-1103: Append-only transaction log, one record per invocation,
+      *          so a policy's full history survives beyond whatever
+      *          PM-AUDIT-DETAILS happens to hold right now.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+
+      * NB-1107: Append-only agent commission statement, one record per
+      *          commission event, so agents are paid off the system of
+      *          record instead of a side spreadsheet.
+           SELECT COMMISSION-STMT-FILE ASSIGN TO "COMMSTMT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CS-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+      * NB-1102: FD-PM-REST-OF-RECORD is deliberately oversized so this
+      *          FD stays binary-compatible with WS-POLICY-MASTER-REC
+      *          as POLDATA grows, without forcing the file definition
+      *          in every program that owns a copy of it to be resized
+      *          in lockstep on every copybook change.
+       01  FD-POLICY-MASTER-REC.
+           05  FD-PM-POLICY-ID          PIC X(12).
+           05  FD-PM-REST-OF-RECORD     PIC X(3000).
+
+       FD  AUDIT-LOG-FILE.
+       01  AL-LOG-LINE                  PIC X(100).
+
+       FD  COMMISSION-STMT-FILE.
+       01  CS-LOG-LINE                  PIC X(100).
+
        WORKING-STORAGE SECTION.
+       77  WS-PM-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-AL-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CS-FILE-STATUS            PIC X(02) VALUE SPACES.
+       COPY AUDITLOG.
+       COPY COMMSTMT.
+       77  WS-ACTION-TYPE               PIC X(10) VALUE SPACES.
+       77  WS-CURR-TIME                 PIC 9(08) VALUE 0.
        77  WS-CURR-DATE                 PIC 9(08).
        77  WS-RESULT-CODE               PIC 9(02) VALUE 0.
        77  WS-RESULT-MESSAGE            PIC X(100) VALUE SPACES.
@@ -29,6 +76,27 @@
            88  WS-REFERRED              VALUE 'Y'.
        77  WS-UW-REFERRAL               PIC X VALUE 'N'.
            88  WS-MANUAL-UW             VALUE 'Y'.
+       77  WS-RATE-IDX                  PIC 9(02) VALUE 0.
+       77  WS-PLAN-FOUND                PIC X VALUE 'N'.
+           88  WS-PLAN-WAS-FOUND        VALUE 'Y'.
+      * NB-104: Plan limits and rating factors are loaded once per
+      *         application from the shared rate table (RATETAB.CPY)
+      *         by RATETBL001 so actuarial changes are a data load,
+      *         not a recompile of NBUW001 and SVCBILL001 in lockstep.
+       COPY RATETAB.
+      * NB-105: Reinsurance treaty terms, loaded once per application
+      *         by REITBL001, drive the retention/cession split on
+      *         large cases.
+       COPY TREATY.
+       77  WS-TREATY-IDX                PIC 9(02) VALUE 0.
+      * NB-106: Agent license/appointment status, loaded once per
+      *         application by PRODTBL001, gates agent-channel issue.
+       COPY PRODUCER.
+       77  WS-AGENT-IDX                 PIC 9(02) VALUE 0.
+       77  WS-AGENT-FOUND               PIC X VALUE 'N'.
+           88  WS-AGENT-WAS-FOUND       VALUE 'Y'.
+       COPY MIBDB.
+       77  WS-MIB-IDX                   PIC 9(02) VALUE 0.
 
        LINKAGE SECTION.
        COPY POLDATA.
@@ -44,24 +112,31 @@
            PERFORM 1100-LOAD-PLAN-PARAMETERS
            PERFORM 1200-VALIDATE-APPLICATION
            IF WS-RESULT-CODE NOT = 0
+              MOVE "REJECTED" TO WS-ACTION-TYPE
               PERFORM 9000-RETURN-ERROR
+              PERFORM 8200-WRITE-AUDIT-LOG
               GOBACK
            END-IF
 
+           PERFORM 1280-CHECK-MEDICAL-DATABASE
            PERFORM 1300-DETERMINE-UW-CLASS
            IF PM-UW-DECLINE
               MOVE 21 TO WS-RESULT-CODE
               MOVE "APPLICATION DECLINED BY UNDERWRITING RULES"
                 TO WS-RESULT-MESSAGE
               MOVE "RJ" TO PM-CONTRACT-STATUS
+              MOVE "DECLINED" TO WS-ACTION-TYPE
               PERFORM 9000-RETURN-ERROR
+              PERFORM 8200-WRITE-AUDIT-LOG
               GOBACK
            END-IF
 
            PERFORM 1400-LOAD-RATE-FACTORS
            PERFORM 1500-VALIDATE-RIDERS
            IF WS-RESULT-CODE NOT = 0
+              MOVE "REJECTED" TO WS-ACTION-TYPE
               PERFORM 9000-RETURN-ERROR
+              PERFORM 8200-WRITE-AUDIT-LOG
               GOBACK
            END-IF
 
@@ -75,14 +150,24 @@
               MOVE "REFERRED FOR MANUAL UW OR REINSURANCE REVIEW"
                 TO WS-RESULT-MESSAGE
               MOVE "PE" TO PM-CONTRACT-STATUS
+              MOVE "REFERRED" TO WS-ACTION-TYPE
+      * NB-1002: A referred case is not issued, so none of 2000-ISSUE-
+      *          POLICY's issue-date-stamping or first-year commission
+      *          applies - just persist the pending record as it
+      *          stands so the bordereau and the eventual UW decision
+      *          both have a policy to find by ID.
+              PERFORM 8100-WRITE-POLICY-MASTER
               PERFORM 9100-RETURN-SUCCESS
+              PERFORM 8200-WRITE-AUDIT-LOG
               GOBACK
            END-IF
 
            PERFORM 2000-ISSUE-POLICY
            MOVE 0 TO WS-RESULT-CODE
            MOVE "POLICY ISSUED SUCCESSFULLY" TO WS-RESULT-MESSAGE
+           MOVE "ISSUED" TO WS-ACTION-TYPE
            PERFORM 9100-RETURN-SUCCESS
+           PERFORM 8200-WRITE-AUDIT-LOG
            GOBACK.
 
        1000-INITIALIZE.
@@ -108,59 +193,50 @@
 
        1100-LOAD-PLAN-PARAMETERS.
       * NB-101: Each plan carries its own issue age, sum assured,
-      *         maturity, fee, and tax rules.
-           EVALUATE TRUE
-              WHEN PM-PLAN-TERM-10
-                 MOVE 018 TO PM-MIN-ISSUE-AGE
-                 MOVE 060 TO PM-MAX-ISSUE-AGE
-                 MOVE 0000100000000.00 TO PM-MIN-SUM-ASSURED
-                 MOVE 0001000000000.00 TO PM-MAX-SUM-ASSURED
-                 MOVE 010 TO PM-TERM-YEARS
-                 MOVE 070 TO PM-MATURITY-AGE
-                 MOVE 031 TO PM-GRACE-DAYS
-                 MOVE 02  TO PM-CONTESTABLE-YEARS
-                 MOVE 02  TO PM-SUICIDE-EXCL-YEARS
-                 MOVE 730 TO PM-REINSTATE-DAYS
-                 MOVE 0000045.00 TO PM-POLICY-FEE-ANNUAL
-                 MOVE 0000015.00 TO PM-SERVICE-FEE-STD
-                 MOVE 0.0200 TO PM-TAX-RATE
-              WHEN PM-PLAN-TERM-20
-                 MOVE 018 TO PM-MIN-ISSUE-AGE
-                 MOVE 055 TO PM-MAX-ISSUE-AGE
-                 MOVE 0000100000000.00 TO PM-MIN-SUM-ASSURED
-                 MOVE 0002000000000.00 TO PM-MAX-SUM-ASSURED
-                 MOVE 020 TO PM-TERM-YEARS
-                 MOVE 075 TO PM-MATURITY-AGE
-                 MOVE 031 TO PM-GRACE-DAYS
-                 MOVE 02  TO PM-CONTESTABLE-YEARS
-                 MOVE 02  TO PM-SUICIDE-EXCL-YEARS
-                 MOVE 730 TO PM-REINSTATE-DAYS
-                 MOVE 0000055.00 TO PM-POLICY-FEE-ANNUAL
-                 MOVE 0000015.00 TO PM-SERVICE-FEE-STD
-                 MOVE 0.0200 TO PM-TAX-RATE
-              WHEN PM-PLAN-TO-65
-                 MOVE 018 TO PM-MIN-ISSUE-AGE
-                 MOVE 050 TO PM-MAX-ISSUE-AGE
-                 MOVE 0000100000000.00 TO PM-MIN-SUM-ASSURED
-                 MOVE 0001500000000.00 TO PM-MAX-SUM-ASSURED
-                 MOVE 065 TO PM-MATURITY-AGE
-                 MOVE 031 TO PM-GRACE-DAYS
-                 MOVE 02  TO PM-CONTESTABLE-YEARS
-                 MOVE 02  TO PM-SUICIDE-EXCL-YEARS
-                 MOVE 730 TO PM-REINSTATE-DAYS
-                 MOVE 0000060.00 TO PM-POLICY-FEE-ANNUAL
-                 MOVE 0000015.00 TO PM-SERVICE-FEE-STD
-                 MOVE 0.0200 TO PM-TAX-RATE
-              WHEN OTHER
-                 MOVE 11 TO WS-RESULT-CODE
-                 MOVE "INVALID PLAN CODE" TO WS-RESULT-MESSAGE
-           END-EVALUATE
+      *         maturity, fee, and tax rules, loaded from the shared
+      *         rate table instead of hardcoded here.
+           CALL "RATETBL001" USING RT-RATE-TABLES
+           MOVE 'N' TO WS-PLAN-FOUND
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > RT-PLAN-PARM-COUNT
+              IF RT-PLAN-CODE(WS-RATE-IDX) = PM-PLAN-CODE
+                 PERFORM 1110-APPLY-PLAN-PARM
+                 MOVE 'Y' TO WS-PLAN-FOUND
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-PLAN-WAS-FOUND
+              MOVE 11 TO WS-RESULT-CODE
+              MOVE "INVALID PLAN CODE" TO WS-RESULT-MESSAGE
+           END-IF
 
            IF PM-PLAN-TO-65 AND WS-RESULT-CODE = 0
               COMPUTE PM-TERM-YEARS = PM-MATURITY-AGE
                                      - PM-INSURED-AGE-ISSUE
            END-IF.
 
+       1110-APPLY-PLAN-PARM.
+           MOVE RT-MIN-ISSUE-AGE(WS-RATE-IDX) TO PM-MIN-ISSUE-AGE
+           MOVE RT-MAX-ISSUE-AGE(WS-RATE-IDX) TO PM-MAX-ISSUE-AGE
+           MOVE RT-MIN-SUM-ASSURED(WS-RATE-IDX) TO PM-MIN-SUM-ASSURED
+           MOVE RT-MAX-SUM-ASSURED(WS-RATE-IDX) TO PM-MAX-SUM-ASSURED
+           MOVE RT-TERM-YEARS(WS-RATE-IDX) TO PM-TERM-YEARS
+           MOVE RT-MATURITY-AGE(WS-RATE-IDX) TO PM-MATURITY-AGE
+           MOVE RT-GRACE-DAYS(WS-RATE-IDX) TO PM-GRACE-DAYS
+           MOVE RT-CONTESTABLE-YEARS(WS-RATE-IDX)
+             TO PM-CONTESTABLE-YEARS
+           MOVE RT-SUICIDE-EXCL-YEARS(WS-RATE-IDX)
+             TO PM-SUICIDE-EXCL-YEARS
+           MOVE RT-REINSTATE-DAYS(WS-RATE-IDX) TO PM-REINSTATE-DAYS
+           MOVE RT-POLICY-FEE-ANNUAL(WS-RATE-IDX)
+             TO PM-POLICY-FEE-ANNUAL
+           MOVE RT-SERVICE-FEE-STD(WS-RATE-IDX) TO PM-SERVICE-FEE-STD
+           MOVE RT-TAX-RATE(WS-RATE-IDX) TO PM-TAX-RATE
+           MOVE RT-FIRST-YEAR-COMM-RATE(WS-RATE-IDX)
+             TO PM-FIRST-YEAR-COMM-RATE
+           MOVE RT-RENEWAL-COMM-RATE(WS-RATE-IDX)
+             TO PM-RENEWAL-COMM-RATE.
+
        1200-VALIDATE-APPLICATION.
       * NB-201: Basic mandatory field checks.
            IF PM-POLICY-ID = SPACES
@@ -226,8 +302,58 @@
       * NB-206: Severe occupation class is declined.
            IF PM-OCC-SEVERE
               MOVE "DP" TO PM-UW-CLASS
+           END-IF
+
+      * NB-207: Agent-channel business must have a currently licensed
+      *         and appointed agent, checked against the producer
+      *         table, or the case holds instead of issuing on an
+      *         unverified agent.
+           IF PM-CHANNEL-AGENT
+              PERFORM 1250-VALIDATE-AGENT-LICENSE
+           END-IF.
+
+       1250-VALIDATE-AGENT-LICENSE.
+           CALL "PRODTBL001" USING PR-PRODUCER-TABLES
+           MOVE 'N' TO WS-AGENT-FOUND
+           PERFORM VARYING WS-AGENT-IDX FROM 1 BY 1
+                   UNTIL WS-AGENT-IDX > PR-PRODUCER-COUNT
+              IF PR-AGENT-ID(WS-AGENT-IDX) = PM-AGENT-ID
+                 MOVE 'Y' TO WS-AGENT-FOUND
+                 IF NOT PR-LICENSE-ACTIVE(WS-AGENT-IDX) OR
+                    NOT PR-APPOINTED(WS-AGENT-IDX)
+                    MOVE 25 TO WS-RESULT-CODE
+                    MOVE "AGENT LICENSE LAPSED OR NOT APPOINTED"
+                      TO WS-RESULT-MESSAGE
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-AGENT-WAS-FOUND
+              MOVE 26 TO WS-RESULT-CODE
+              MOVE "AGENT ID NOT FOUND IN PRODUCER TABLE"
+                TO WS-RESULT-MESSAGE
            END-IF.
 
+      *===============================================================*
+      * NB-208: CHECK THE APPLICANT AGAINST THE EXTERNAL MEDICAL-      *
+      *         INFORMATION DATABASE BEFORE RATING OFF THE FORM ALONE. *
+      *         A PRIOR ADVERSE RECORD FORCES MANUAL UW REGARDLESS OF  *
+      *         WHAT THE APPLICANT SELF-REPORTED.                      *
+      *===============================================================*
+       1280-CHECK-MEDICAL-DATABASE.
+           IF WS-RESULT-CODE NOT = 0
+              EXIT PARAGRAPH
+           END-IF
+
+           CALL "MIBTBL001" USING MD-MIB-TABLES
+           PERFORM VARYING WS-MIB-IDX FROM 1 BY 1
+                   UNTIL WS-MIB-IDX > MD-RECORD-COUNT
+              IF MD-INSURED-NAME(WS-MIB-IDX) = PM-INSURED-NAME AND
+                 MD-ADVERSE-RECORD(WS-MIB-IDX)
+                 MOVE 'Y' TO WS-UW-REFERRAL
+              END-IF
+           END-PERFORM.
+
        1300-DETERMINE-UW-CLASS.
       * NB-301: Preferred, standard, table, or decline.
            IF PM-UW-DECLINE
@@ -242,7 +368,8 @@
               MOVE "ST" TO PM-UW-CLASS
            END-IF
 
-      * NB-302: Smoker, hazardous occupation, or avocation trigger table.
+      * NB-302: Smoker, hazardous occupation, or avocation trigger
+      *         table.
            IF PM-SMOKER OR PM-OCC-HAZARD OR PM-HIGH-RISK-AVOC
               MOVE "TB" TO PM-UW-CLASS
            END-IF
@@ -254,57 +381,49 @@
            END-IF.
 
        1400-LOAD-RATE-FACTORS.
-      * NB-401: Base mortality rate by issue age band.
-           EVALUATE TRUE
-              WHEN PM-INSURED-AGE-ISSUE <= 30
-                 MOVE 00000.8500 TO PM-BASE-RATE-PER-THOU
-              WHEN PM-INSURED-AGE-ISSUE <= 40
-                 MOVE 00001.2000 TO PM-BASE-RATE-PER-THOU
-              WHEN PM-INSURED-AGE-ISSUE <= 50
-                 MOVE 00002.1500 TO PM-BASE-RATE-PER-THOU
-              WHEN PM-INSURED-AGE-ISSUE <= 60
-                 MOVE 00004.1000 TO PM-BASE-RATE-PER-THOU
-              WHEN OTHER
-                 MOVE 00007.2500 TO PM-BASE-RATE-PER-THOU
-           END-EVALUATE
+      * NB-401: Base mortality rate by issue age band, from the rate
+      *         table. Bands are scanned from the oldest down so the
+      *         narrowest (youngest) band that still qualifies is the
+      *         one left in effect.
+           PERFORM VARYING WS-RATE-IDX FROM RT-AGE-BAND-COUNT BY -1
+                   UNTIL WS-RATE-IDX < 1
+              IF PM-INSURED-AGE-ISSUE <= RT-AGE-BAND-MAX(WS-RATE-IDX)
+                 MOVE RT-BASE-RATE-PER-THOU(WS-RATE-IDX)
+                   TO PM-BASE-RATE-PER-THOU
+              END-IF
+           END-PERFORM
 
       * NB-402: Female pricing factor.
            IF PM-FEMALE
-              MOVE 0.9200 TO PM-GENDER-FACTOR
+              MOVE RT-GENDER-FACTOR-FEMALE TO PM-GENDER-FACTOR
            ELSE
-              MOVE 1.0000 TO PM-GENDER-FACTOR
+              MOVE RT-GENDER-FACTOR-MALE TO PM-GENDER-FACTOR
            END-IF
 
       * NB-403: Smoker factor.
            IF PM-SMOKER
-              MOVE 1.7500 TO PM-SMOKER-FACTOR
+              MOVE RT-SMOKER-FACTOR-SMOKER TO PM-SMOKER-FACTOR
            ELSE
-              MOVE 1.0000 TO PM-SMOKER-FACTOR
+              MOVE RT-SMOKER-FACTOR-NONSMOKE TO PM-SMOKER-FACTOR
            END-IF
 
       * NB-404: Occupation loading factor.
-           EVALUATE TRUE
-              WHEN PM-OCC-PROF
-                 MOVE 1.0000 TO PM-OCC-FACTOR
-              WHEN PM-OCC-STANDARD
-                 MOVE 1.1500 TO PM-OCC-FACTOR
-              WHEN PM-OCC-HAZARD
-                 MOVE 1.4000 TO PM-OCC-FACTOR
-              WHEN OTHER
-                 MOVE 1.0000 TO PM-OCC-FACTOR
-           END-EVALUATE
+           MOVE 1.0000 TO PM-OCC-FACTOR
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > RT-OCC-FACTOR-COUNT
+              IF RT-OCC-CLASS(WS-RATE-IDX) = PM-OCCUPATION-CLASS
+                 MOVE RT-OCC-FACTOR-VAL(WS-RATE-IDX) TO PM-OCC-FACTOR
+              END-IF
+           END-PERFORM
 
       * NB-405: Underwriting class factor.
-           EVALUATE TRUE
-              WHEN PM-UW-PREFERRED
-                 MOVE 0.9000 TO PM-UW-FACTOR
-              WHEN PM-UW-STANDARD
-                 MOVE 1.0000 TO PM-UW-FACTOR
-              WHEN PM-UW-TABLE-B
-                 MOVE 1.2500 TO PM-UW-FACTOR
-              WHEN OTHER
-                 MOVE 1.0000 TO PM-UW-FACTOR
-           END-EVALUATE.
+           MOVE 1.0000 TO PM-UW-FACTOR
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > RT-UW-FACTOR-COUNT
+              IF RT-UW-CLASS-CODE(WS-RATE-IDX) = PM-UW-CLASS
+                 MOVE RT-UW-FACTOR-VAL(WS-RATE-IDX) TO PM-UW-FACTOR
+              END-IF
+           END-PERFORM.
 
        1500-VALIDATE-RIDERS.
       * NB-501: Limit rider count.
@@ -342,6 +461,23 @@
                        MOVE "CI RIDER EXCEEDS MAXIMUM RIDER SA"
                          TO WS-RESULT-MESSAGE
                     END-IF
+                 WHEN "LTC01"
+      * NB-505: Long-term-care rider age band 30 to 65.
+                    IF PM-INSURED-AGE-ISSUE < 30 OR
+                       PM-INSURED-AGE-ISSUE > 65
+                       MOVE 27 TO WS-RESULT-CODE
+                       MOVE "LTC RIDER AGE OUTSIDE ALLOWED BAND"
+                         TO WS-RESULT-MESSAGE
+                    END-IF
+                 WHEN "ROP01"
+      * NB-506: Return-of-premium rider needs a fixed term to
+      *         accumulate its reserve against, so it is not offered
+      *         on the to-65 plan, whose term varies by issue age.
+                    IF PM-PLAN-TO-65
+                       MOVE 28 TO WS-RESULT-CODE
+                       MOVE "ROP RIDER NOT AVAILABLE ON TO-65 PLAN"
+                         TO WS-RESULT-MESSAGE
+                    END-IF
                  WHEN SPACES
                     CONTINUE
                  WHEN OTHER
@@ -363,8 +499,9 @@
 
       * NB-602: Flat extra applies as an additive amount per thousand.
            IF PM-FLAT-EXTRA-RATE > 0
-              ADD ((PM-SUM-ASSURED / 1000) * PM-FLAT-EXTRA-RATE)
-                TO PM-BASE-ANNUAL-PREMIUM
+              COMPUTE PM-BASE-ANNUAL-PREMIUM ROUNDED =
+                      PM-BASE-ANNUAL-PREMIUM
+                    + ((PM-SUM-ASSURED / 1000) * PM-FLAT-EXTRA-RATE)
            END-IF.
 
        1700-CALCULATE-RIDER-PREMIUM.
@@ -389,6 +526,21 @@
                     COMPUTE PM-RIDER-ANNUAL-PREM(WS-RIDER-IDX) ROUNDED =
                            (PM-RIDER-SUM-ASSURED(WS-RIDER-IDX) / 1000)
                          * PM-RIDER-RATE(WS-RIDER-IDX)
+                 WHEN "LTC01"
+      * NB-704: LTC premium priced per thousand on rider SA.
+                    MOVE 00000.9500 TO PM-RIDER-RATE(WS-RIDER-IDX)
+                    COMPUTE PM-RIDER-ANNUAL-PREM(WS-RIDER-IDX) ROUNDED =
+                           (PM-RIDER-SUM-ASSURED(WS-RIDER-IDX) / 1000)
+                         * PM-RIDER-RATE(WS-RIDER-IDX)
+                 WHEN "ROP01"
+      * NB-705: ROP premium set at 15 percent of base annual premium,
+      *         loading for the return-of-premium benefit at expiry.
+      *         The reserve itself accumulates at each billing cycle;
+      *         see SVC-BILL-001.cob SV-905.
+                    MOVE 00000.1500 TO PM-RIDER-RATE(WS-RIDER-IDX)
+                    COMPUTE PM-RIDER-ANNUAL-PREM(WS-RIDER-IDX) ROUNDED =
+                           PM-BASE-ANNUAL-PREMIUM * 0.1500
+                    MOVE ZERO TO PM-RIDER-RESERVE-AMT(WS-RIDER-IDX)
                  WHEN OTHER
                     MOVE ZERO TO PM-RIDER-ANNUAL-PREM(WS-RIDER-IDX)
               END-EVALUATE
@@ -432,10 +584,29 @@
                  * WS-MODAL-FACTOR.
 
        1900-EVALUATE-REFERRALS.
-      * NB-901: Large cases require facultative reinsurance review.
-           IF PM-SUM-ASSURED > 0001500000000.00
-              MOVE 'Y' TO WS-REINSURANCE-REFERRAL
-           END-IF
+      * NB-901: Cases exceeding the treaty's retention limit require
+      *         facultative reinsurance review, and get their
+      *         retention/cession split computed and stored now so
+      *         the bordereau has it regardless of how the referral
+      *         is ultimately resolved.
+           MOVE 'N' TO PM-REINSURANCE-IND
+           MOVE SPACES TO PM-TREATY-ID
+           MOVE ZERO TO PM-RETAINED-AMOUNT PM-CEDED-AMOUNT
+                        PM-CESSION-DATE
+      * NB-903: Stop at the first treaty whose retention limit the case
+      *         exceeds - with more than one treaty on file, this keeps
+      *         the cession single-valued (one treaty ID, one retained/
+      *         ceded split) instead of silently discarding every match
+      *         but the last one as the loop ran past it.
+           CALL "REITBL001" USING TR-TREATY-TABLES
+           PERFORM VARYING WS-TREATY-IDX FROM 1 BY 1
+                   UNTIL WS-TREATY-IDX > TR-TREATY-COUNT
+                      OR WS-REINSURANCE-REFERRAL = 'Y'
+              IF PM-SUM-ASSURED > TR-RETENTION-LIMIT(WS-TREATY-IDX)
+                 MOVE 'Y' TO WS-REINSURANCE-REFERRAL
+                 PERFORM 1950-CALCULATE-REINSURANCE
+              END-IF
+           END-PERFORM
 
       * NB-902: Table-rated or large avocation cases require manual UW.
            IF PM-UW-TABLE-B OR PM-HIGH-RISK-AVOC OR
@@ -443,16 +614,122 @@
               MOVE 'Y' TO WS-UW-REFERRAL
            END-IF.
 
+      *===============================================================*
+      * NB-1950: SPLIT A CASE BETWEEN COMPANY RETENTION AND THE       *
+      *          REINSURER'S SHARE UNDER THE TREATY THAT FLAGGED IT.  *
+      *===============================================================*
+       1950-CALCULATE-REINSURANCE.
+           MOVE 'Y' TO PM-REINSURANCE-IND
+           MOVE TR-TREATY-ID(WS-TREATY-IDX) TO PM-TREATY-ID
+           MOVE TR-RETENTION-LIMIT(WS-TREATY-IDX) TO PM-RETAINED-AMOUNT
+           COMPUTE PM-CEDED-AMOUNT =
+                   PM-SUM-ASSURED - TR-RETENTION-LIMIT(WS-TREATY-IDX)
+           IF PM-CEDED-AMOUNT > TR-TREATY-CAPACITY(WS-TREATY-IDX)
+              MOVE TR-TREATY-CAPACITY(WS-TREATY-IDX) TO PM-CEDED-AMOUNT
+           END-IF
+           MOVE PM-PROCESS-DATE TO PM-CESSION-DATE.
+
        2000-ISSUE-POLICY.
-      * NB-1001: Successful issue sets policy active and populates dates.
+      * NB-1001: Successful issue sets policy active and populates
+      *          dates.
            MOVE PM-PROCESS-DATE TO PM-ISSUE-DATE
                                  PM-EFFECTIVE-DATE
                                  PM-PAID-TO-DATE
                                  PM-LAST-MAINT-DATE
-           COMPUTE WS-DATE-INT = FUNCTION INTEGER-OF-DATE(PM-EFFECTIVE-DATE)
-                               + (PM-TERM-YEARS * 365)
+           COMPUTE WS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(PM-EFFECTIVE-DATE)
+                 + (PM-TERM-YEARS * 365)
            MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INT) TO PM-EXPIRY-DATE
-           MOVE "AC" TO PM-CONTRACT-STATUS.
+           MOVE "AC" TO PM-CONTRACT-STATUS
+           PERFORM 1960-CALCULATE-COMMISSION
+           PERFORM 8100-WRITE-POLICY-MASTER.
+
+      *===============================================================*
+      * NB-1960: FIRST-YEAR AGENT COMMISSION, OFF THE BASE ANNUAL      *
+      *          PREMIUM, FOR AGENT-CHANNEL BUSINESS ONLY.             *
+      *===============================================================*
+       1960-CALCULATE-COMMISSION.
+           MOVE ZERO TO PM-TOTAL-COMMISSION-PAID
+           MOVE 'N' TO PM-FY-COMM-PAID-IND
+           MOVE ZERO TO PM-LAST-COMM-DATE
+           IF NOT PM-CHANNEL-AGENT
+              MOVE ZERO TO PM-FIRST-YEAR-COMM-RATE PM-RENEWAL-COMM-RATE
+              EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE PM-TOTAL-COMMISSION-PAID ROUNDED =
+                   PM-BASE-ANNUAL-PREMIUM * PM-FIRST-YEAR-COMM-RATE
+           MOVE 'Y' TO PM-FY-COMM-PAID-IND
+           MOVE PM-PROCESS-DATE TO PM-LAST-COMM-DATE
+           PERFORM 8300-WRITE-COMMISSION-STMT.
+
+       8100-WRITE-POLICY-MASTER.
+      * NB-1101: Persist the newly issued policy so servicing and
+      *          claims processing have a record to read back later.
+           OPEN I-O POLICY-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "35" OR WS-PM-FILE-STATUS = "05"
+              CLOSE POLICY-MASTER-FILE
+              OPEN OUTPUT POLICY-MASTER-FILE
+              CLOSE POLICY-MASTER-FILE
+              OPEN I-O POLICY-MASTER-FILE
+           END-IF
+           MOVE WS-POLICY-MASTER-REC TO FD-POLICY-MASTER-REC
+           WRITE FD-POLICY-MASTER-REC
+              INVALID KEY
+                 MOVE 30 TO WS-RESULT-CODE
+                 MOVE "POLICY ID ALREADY EXISTS ON POLICY MASTER"
+                   TO WS-RESULT-MESSAGE
+           END-WRITE
+           CLOSE POLICY-MASTER-FILE.
+
+       8200-WRITE-AUDIT-LOG.
+      * NB-1104: One append to the transaction log per invocation. A
+      *          new application has no prior persisted state, so the
+      *          before fields are always blank/zero.
+           ACCEPT WS-CURR-TIME FROM TIME
+           MOVE SPACES TO AL-AUDIT-RECORD
+           MOVE PM-POLICY-ID TO AL-POLICY-ID
+           MOVE "NBUW001" TO AL-PROGRAM-ID
+           MOVE PM-PROCESS-DATE TO AL-LOG-DATE
+           MOVE WS-CURR-TIME TO AL-LOG-TIME
+           MOVE WS-ACTION-TYPE TO AL-ACTION-TYPE
+           MOVE PM-LAST-ACTION-USER TO AL-ACTION-USER
+           MOVE SPACES TO AL-BEFORE-STATUS
+           MOVE ZERO TO AL-BEFORE-PREMIUM
+           MOVE PM-CONTRACT-STATUS TO AL-AFTER-STATUS
+           MOVE PM-TOTAL-ANNUAL-PREMIUM TO AL-AFTER-PREMIUM
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-FILE-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG-FILE
+              CLOSE AUDIT-LOG-FILE
+              OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE AL-AUDIT-RECORD TO AL-LOG-LINE
+           WRITE AL-LOG-LINE
+           CLOSE AUDIT-LOG-FILE.
+
+       8300-WRITE-COMMISSION-STMT.
+      * NB-1108: One append to the commission statement file per
+      *          commission event. See NB-1104's audit-log append for
+      *          the identical open/fallback/close pattern.
+           MOVE SPACES TO CS-COMMISSION-RECORD
+           MOVE PM-AGENT-ID TO CS-AGENT-ID
+           MOVE PM-POLICY-ID TO CS-POLICY-ID
+           MOVE "NBUW001" TO CS-PROGRAM-ID
+           MOVE PM-PROCESS-DATE TO CS-STMT-DATE
+           MOVE "FY" TO CS-COMMISSION-TYPE
+           MOVE PM-BASE-ANNUAL-PREMIUM TO CS-PREMIUM-BASE
+           MOVE PM-FIRST-YEAR-COMM-RATE TO CS-COMMISSION-RATE
+           MOVE PM-TOTAL-COMMISSION-PAID TO CS-COMMISSION-AMOUNT
+           OPEN EXTEND COMMISSION-STMT-FILE
+           IF WS-CS-FILE-STATUS NOT = "00"
+              OPEN OUTPUT COMMISSION-STMT-FILE
+              CLOSE COMMISSION-STMT-FILE
+              OPEN EXTEND COMMISSION-STMT-FILE
+           END-IF
+           MOVE CS-COMMISSION-RECORD TO CS-LOG-LINE
+           WRITE CS-LOG-LINE
+           CLOSE COMMISSION-STMT-FILE.
 
        9000-RETURN-ERROR.
            MOVE WS-RESULT-CODE TO PM-RETURN-CODE LK-UW-RESULT-CODE
