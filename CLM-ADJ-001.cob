@@ -14,13 +14,100 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CL-1101: Claims adjudicate against the persisted policy by
+      *          PM-POLICY-ID and rewrite it so settlement is durable.
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FD-PM-POLICY-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+      * CL-1106: Append-only transaction log, one record per claim
+      *          invocation. See NB-UW-001.cob NB-1103.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+
+      * CL-1107: Append-only SIU fraud-referral case file, one record
+      *          per referred claim, separate from the generic
+      *          examiner backlog so the fraud unit has its own queue.
+           SELECT SIU-CASE-FILE ASSIGN TO "SIUCASE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SU-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+      * CL-1102: FD-PM-REST-OF-RECORD is deliberately oversized so this
+      *          FD stays binary-compatible with WS-POLICY-MASTER-REC
+      *          as POLDATA grows. See NB-UW-001.cob NB-1102.
+       01  FD-POLICY-MASTER-REC.
+           05  FD-PM-POLICY-ID          PIC X(12).
+           05  FD-PM-REST-OF-RECORD     PIC X(3000).
+
+       FD  AUDIT-LOG-FILE.
+       01  AL-LOG-LINE                  PIC X(100).
+
+       FD  SIU-CASE-FILE.
+       01  SU-LOG-LINE                  PIC X(100).
+
        WORKING-STORAGE SECTION.
+       77  WS-PM-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-AL-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-SU-FILE-STATUS            PIC X(02) VALUE SPACES.
+       COPY AUDITLOG.
+       COPY SIUCASE.
+       77  WS-SIU-SCORE                 PIC 9(03) VALUE 0.
+       77  WS-SIU-REFERRAL-IND          PIC X VALUE 'N'.
+           88  WS-SIU-TRIGGERED         VALUE 'Y'.
+       COPY FXRATE.
+       77  WS-FX-IDX                    PIC 9(02) VALUE 0.
+       77  WS-FX-FOUND                  PIC X VALUE 'N'.
+           88  WS-FX-WAS-FOUND          VALUE 'Y'.
+       77  WS-ACTION-TYPE               PIC X(10) VALUE SPACES.
+       77  WS-CURR-TIME                 PIC 9(08) VALUE 0.
+       77  WS-BEFORE-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-BEFORE-PAY-AMOUNT         PIC 9(11)V99 VALUE 0.
+      * CL-1103: The submitted claim has to survive the master-file
+      *          read, which overlays WS-POLICY-MASTER-REC with
+      *          persisted state.
+       01  WS-SAVE-CLAIM-DETAILS.
+           05  WS-SAVE-CLAIM-ID           PIC X(12).
+           05  WS-SAVE-CLAIM-TYPE         PIC X(02).
+           05  WS-SAVE-CAUSE-OF-DEATH     PIC X(03).
+           05  WS-SAVE-DOC-DEATH-CERT     PIC X(01).
+           05  WS-SAVE-DOC-CLAIM-FORM     PIC X(01).
+           05  WS-SAVE-DOC-ID-PROOF       PIC X(01).
+           05  WS-SAVE-DOC-MEDICAL        PIC X(01).
+           05  WS-SAVE-CLAIM-SUBMIT-DATE  PIC 9(08).
+           05  WS-SAVE-CLAIM-INVEST-DATE  PIC 9(08).
+           05  WS-SAVE-CLAIM-ADJUD-DATE   PIC 9(08).
+           05  WS-SAVE-CLAIM-SETTLE-DATE  PIC 9(08).
+           05  WS-SAVE-BENEFICIARY-COUNT  PIC 9(01).
+           05  WS-SAVE-BENEFICIARY-TABLE OCCURS 5 TIMES.
+               10  WS-SAVE-BENEF-NAME     PIC X(50).
+               10  WS-SAVE-BENEF-RELATION PIC X(10).
+               10  WS-SAVE-BENEF-PCT      PIC 9(03)V99.
+               10  WS-SAVE-BENEF-PAY-MODE PIC X(01).
+               10  WS-SAVE-BENEF-SETTLE-AMT PIC 9(11)V99.
+           05  WS-SAVE-CLAIM-PAY-MODE     PIC X(01).
+           05  WS-SAVE-CLAIM-INV-STATUS   PIC X(01).
+           05  WS-SAVE-CLAIM-DECISION     PIC X(01).
+           05  WS-SAVE-CLAIM-PAY-AMOUNT   PIC 9(11)V99.
+           05  WS-SAVE-CLAIM-HOLD-REASON  PIC X(60).
+       77  WS-SAVE-PROCESS-DATE         PIC 9(08).
        77  WS-CURR-DATE                 PIC 9(08).
        77  WS-DATE-DIFF                 PIC 9(05) VALUE 0.
        77  WS-CLAIM-PAYOUT              PIC 9(11)V99 VALUE 0.
+       77  WS-ADB-RIDER-AMOUNT          PIC 9(11)V99 VALUE 0.
        77  WS-RIDER-IDX                 PIC 9(02) VALUE 0.
+       77  WS-BENE-IDX                  PIC 9(02) VALUE 0.
+       77  WS-BENE-PCT-TOTAL            PIC 9(05)V99 VALUE 0.
+       77  WS-BENE-ALLOCATED            PIC 9(11)V99 VALUE 0.
+       77  WS-HOLD-RULE-ID              PIC X(06).
+       77  WS-HOLD-REASON-TEXT          PIC X(60).
        77  WS-MISSING-DOCS              PIC X VALUE 'N'.
            88  WS-DOCS-MISSING          VALUE 'Y'.
        77  WS-MANUAL-REVIEW             PIC X VALUE 'N'.
@@ -40,10 +127,21 @@
 
        MAIN-PROCESS.
            PERFORM 1000-INITIALIZE
+           PERFORM 1050-READ-POLICY-MASTER
+           IF WS-REJECTED
+              PERFORM 9000-REJECT-AND-RETURN
+              MOVE "REJECTED" TO WS-ACTION-TYPE
+              PERFORM 8800-REWRITE-POLICY-MASTER
+              PERFORM 8200-WRITE-AUDIT-LOG
+              GOBACK
+           END-IF
            PERFORM 1100-LOAD-PLAN-PARAMETERS
            PERFORM 1200-VALIDATE-CLAIM-INTAKE
            IF WS-REJECTED
               PERFORM 9000-REJECT-AND-RETURN
+              MOVE "REJECTED" TO WS-ACTION-TYPE
+              PERFORM 8800-REWRITE-POLICY-MASTER
+              PERFORM 8200-WRITE-AUDIT-LOG
               GOBACK
            END-IF
 
@@ -54,17 +152,32 @@
               MOVE "CLAIM ROUTED FOR MANUAL INVESTIGATION"
                 TO PM-RETURN-MESSAGE
               MOVE 2 TO PM-RETURN-CODE
+              MOVE "HOLD" TO WS-ACTION-TYPE
+              PERFORM 8800-REWRITE-POLICY-MASTER
+              PERFORM 8200-WRITE-AUDIT-LOG
+              IF WS-SIU-TRIGGERED
+                 PERFORM 8400-WRITE-SIU-REFERRAL
+              END-IF
               GOBACK
            END-IF
 
            PERFORM 1400-ADJUDICATE-COVERAGE
            IF WS-REJECTED
               PERFORM 9000-REJECT-AND-RETURN
+              MOVE "REJECTED" TO WS-ACTION-TYPE
+              PERFORM 8800-REWRITE-POLICY-MASTER
+              PERFORM 8200-WRITE-AUDIT-LOG
               GOBACK
            END-IF
 
            PERFORM 1500-CALCULATE-SETTLEMENT
            PERFORM 1600-SETTLE-CLAIM
+           MOVE "SETTLED" TO WS-ACTION-TYPE
+           PERFORM 8800-REWRITE-POLICY-MASTER
+           PERFORM 8200-WRITE-AUDIT-LOG
+           IF WS-SIU-TRIGGERED
+              PERFORM 8400-WRITE-SIU-REFERRAL
+           END-IF
            GOBACK.
 
        1000-INITIALIZE.
@@ -80,9 +193,10 @@
            MOVE "CLM001" TO PM-LAST-ACTION-USER.
 
        1100-LOAD-PLAN-PARAMETERS.
-      * CL-101: Claim rules depend on plan contestable and suicide windows.
-           EVALUATE PM-PLAN-CODE
-              WHEN "T1001" OR "T2001" OR "T6501"
+      * CL-101: Claim rules depend on plan contestable and suicide
+      *         windows.
+           EVALUATE TRUE
+              WHEN PM-PLAN-TERM-10 OR PM-PLAN-TERM-20 OR PM-PLAN-TO-65
                  MOVE 02 TO PM-CONTESTABLE-YEARS
                  MOVE 02 TO PM-SUICIDE-EXCL-YEARS
               WHEN OTHER
@@ -114,10 +228,22 @@
 
       * CL-203: Core claim data must be present.
            IF PM-CLAIM-ID = SPACES OR PM-DATE-OF-DEATH = ZERO OR
-              PM-BENEFICIARY-NAME = SPACES
+              PM-BENEFICIARY-COUNT = ZERO
               MOVE 'Y' TO WS-REJECT-CLAIM
               MOVE 14 TO PM-RETURN-CODE
-              MOVE "CLAIM ID, DATE OF DEATH, AND BENEFICIARY ARE REQUIRED"
+              MOVE "CLAIM ID, DATE OF DEATH, AND BENEFICIARY ARE
+      -       "REQUIRED" TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+
+      * CL-205: A split death benefit must be fully accounted for -
+      *         every named beneficiary's share together must total
+      *         exactly 100 percent, no more and no less.
+           PERFORM 1210-SUM-BENEFICIARY-PERCENTAGES
+           IF WS-BENE-PCT-TOTAL NOT = 100
+              MOVE 'Y' TO WS-REJECT-CLAIM
+              MOVE 17 TO PM-RETURN-CODE
+              MOVE "BENEFICIARY PERCENTAGES MUST TOTAL 100"
                 TO PM-RETURN-MESSAGE
               EXIT PARAGRAPH
            END-IF
@@ -138,15 +264,31 @@
                 TO PM-CLAIM-HOLD-REASON
            END-IF.
 
+       1210-SUM-BENEFICIARY-PERCENTAGES.
+           MOVE ZERO TO WS-BENE-PCT-TOTAL
+           PERFORM VARYING WS-BENE-IDX FROM 1 BY 1
+                   UNTIL WS-BENE-IDX > PM-BENEFICIARY-COUNT
+              ADD PM-BENEFICIARY-PCT(WS-BENE-IDX) TO WS-BENE-PCT-TOTAL
+           END-PERFORM.
+
        1300-DETERMINE-INVESTIGATION.
+      * CL-300: Start this claim's hold list clean; it is rebuilt in
+      *         full on every adjudication pass so it never carries
+      *         stale reasons forward from a prior run.
+           MOVE 0 TO PM-CLAIM-HOLD-COUNT
+           MOVE 0 TO WS-SIU-SCORE
+           MOVE 'N' TO WS-SIU-REFERRAL-IND
+
       * CL-301: Contestable claims go to investigation.
            COMPUTE WS-DATE-DIFF =
                    FUNCTION INTEGER-OF-DATE(PM-DATE-OF-DEATH)
                  - FUNCTION INTEGER-OF-DATE(PM-ISSUE-DATE)
            IF WS-DATE-DIFF < (PM-CONTESTABLE-YEARS * 365)
               MOVE 'Y' TO WS-MANUAL-REVIEW
+              MOVE "CL-301" TO WS-HOLD-RULE-ID
               MOVE "DEATH OCCURRED WITHIN CONTESTABILITY PERIOD"
-                TO PM-CLAIM-HOLD-REASON
+                TO WS-HOLD-REASON-TEXT
+              PERFORM 1310-ADD-HOLD-REASON
            END-IF
 
       * CL-302: Unknown, homicide, and suicide causes require review.
@@ -154,8 +296,10 @@
               PM-CAUSE-OF-DEATH = "HOM" OR
               PM-CAUSE-OF-DEATH = "SUI"
               MOVE 'Y' TO WS-MANUAL-REVIEW
+              MOVE "CL-302" TO WS-HOLD-RULE-ID
               MOVE "CAUSE OF DEATH REQUIRES CLAIMS INVESTIGATION"
-                TO PM-CLAIM-HOLD-REASON
+                TO WS-HOLD-REASON-TEXT
+              PERFORM 1310-ADD-HOLD-REASON
            END-IF
 
       * CL-303: Missing medical documents also trigger review for
@@ -165,8 +309,10 @@
                PM-CAUSE-OF-DEATH = "UNK") AND
               NOT PM-DOC-MEDICAL-YES
               MOVE 'Y' TO WS-MANUAL-REVIEW
+              MOVE "CL-303" TO WS-HOLD-RULE-ID
               MOVE "MEDICAL DOCUMENTATION REQUIRED FOR THIS CLAIM"
-                TO PM-CLAIM-HOLD-REASON
+                TO WS-HOLD-REASON-TEXT
+              PERFORM 1310-ADD-HOLD-REASON
            END-IF
 
            IF WS-MANUAL
@@ -174,8 +320,35 @@
               MOVE PM-PROCESS-DATE TO PM-CLAIM-INVEST-DATE
            ELSE
               MOVE 'N' TO PM-CLAIM-INVEST-STATUS
+           END-IF
+
+      * CL-305: Homicide and unknown-cause claims score toward an SIU
+      *         fraud referral, separate from and in addition to the
+      *         generic investigation hold CL-302 already set.
+           IF PM-CAUSE-OF-DEATH = "HOM"
+              ADD 50 TO WS-SIU-SCORE
+           END-IF
+           IF PM-CAUSE-OF-DEATH = "UNK"
+              ADD 30 TO WS-SIU-SCORE
+           END-IF
+           IF WS-SIU-SCORE >= 30
+              MOVE 'Y' TO WS-SIU-REFERRAL-IND
            END-IF.
 
+       1310-ADD-HOLD-REASON.
+      * CL-304: Keep every trigger that fired, not just the last one,
+      *         so an audit can see the full picture; PM-CLAIM-HOLD-
+      *         REASON still carries the most recent text for anything
+      *         that only looks at the single field.
+           IF PM-CLAIM-HOLD-COUNT < 3
+              ADD 1 TO PM-CLAIM-HOLD-COUNT
+              MOVE WS-HOLD-RULE-ID
+                TO PM-HOLD-RULE-ID(PM-CLAIM-HOLD-COUNT)
+              MOVE WS-HOLD-REASON-TEXT
+                TO PM-HOLD-REASON-TXT(PM-CLAIM-HOLD-COUNT)
+           END-IF
+           MOVE WS-HOLD-REASON-TEXT TO PM-CLAIM-HOLD-REASON.
+
        1400-ADJUDICATE-COVERAGE.
       * CL-401: Suicide within exclusion period is rejected.
            IF PM-CAUSE-OF-DEATH = "SUI"
@@ -187,6 +360,7 @@
                  MOVE 21 TO PM-RETURN-CODE
                  MOVE "SUICIDE EXCLUSION APPLIES WITHIN 2 YEARS"
                    TO PM-RETURN-MESSAGE
+                 EXIT PARAGRAPH
               END-IF
            END-IF
 
@@ -204,13 +378,14 @@
            ADD PM-SUM-ASSURED TO WS-CLAIM-PAYOUT
 
       * CL-502: Active ADB rider pays extra on accidental death.
+           MOVE ZERO TO WS-ADB-RIDER-AMOUNT
            IF PM-CAUSE-OF-DEATH = "ACC"
               PERFORM VARYING WS-RIDER-IDX FROM 1 BY 1
                       UNTIL WS-RIDER-IDX > PM-RIDER-COUNT
                  IF PM-RIDER-CODE(WS-RIDER-IDX) = "ADB01" AND
                     PM-RIDER-STATUS(WS-RIDER-IDX) = "A"
                     ADD PM-RIDER-SUM-ASSURED(WS-RIDER-IDX)
-                      TO WS-CLAIM-PAYOUT
+                      TO WS-CLAIM-PAYOUT WS-ADB-RIDER-AMOUNT
                  END-IF
               END-PERFORM
            END-IF
@@ -228,7 +403,49 @@
            IF WS-CLAIM-PAYOUT < 0
               MOVE ZERO TO WS-CLAIM-PAYOUT
            END-IF
-           MOVE WS-CLAIM-PAYOUT TO PM-CLAIM-PAYMENT-AMOUNT.
+           MOVE WS-CLAIM-PAYOUT TO PM-CLAIM-PAYMENT-AMOUNT
+
+      * CL-506: Policies written in a currency other than the company's
+      *         reporting currency settle in that policy currency, but
+      *         also need the equivalent reporting-currency amount on
+      *         file for consolidated claims reporting.
+           PERFORM 1550-CONVERT-SETTLEMENT-CURRENCY
+
+      * CL-505: A payout larger than sum assured plus whatever active
+      *         ADB rider coverage could contractually add also scores
+      *         toward an SIU fraud referral - an ordinary ADB payout
+      *         is expected and does not by itself indicate anything
+      *         unusual; this sample keeps no separate claim-history
+      *         file, so the policy's own contractual maximum is the
+      *         baseline it is judged unusual against.
+           IF PM-CLAIM-PAYMENT-AMOUNT >
+              (PM-SUM-ASSURED + WS-ADB-RIDER-AMOUNT)
+              ADD 40 TO WS-SIU-SCORE
+           END-IF
+           IF WS-SIU-SCORE >= 30
+              MOVE 'Y' TO WS-SIU-REFERRAL-IND
+           END-IF.
+
+       1550-CONVERT-SETTLEMENT-CURRENCY.
+           CALL "FXTBL001" USING FX-RATE-TABLES
+           MOVE 1.0000000 TO PM-CLAIM-FX-RATE
+           MOVE 'N' TO WS-FX-FOUND
+
+           IF PM-CURRENCY-CODE = FX-BASE-CURRENCY OR
+              PM-CURRENCY-CODE = SPACES
+              MOVE PM-CLAIM-PAYMENT-AMOUNT TO
+                   PM-CLAIM-PAYMENT-AMOUNT-BASE
+           ELSE
+              PERFORM VARYING WS-FX-IDX FROM 1 BY 1
+                      UNTIL WS-FX-IDX > FX-RATE-COUNT
+                 IF FX-CURRENCY-CODE(WS-FX-IDX) = PM-CURRENCY-CODE
+                    MOVE FX-RATE-TO-BASE(WS-FX-IDX) TO PM-CLAIM-FX-RATE
+                    MOVE 'Y' TO WS-FX-FOUND
+                 END-IF
+              END-PERFORM
+              COMPUTE PM-CLAIM-PAYMENT-AMOUNT-BASE ROUNDED =
+                      PM-CLAIM-PAYMENT-AMOUNT * PM-CLAIM-FX-RATE
+           END-IF.
 
        1600-SETTLE-CLAIM.
       * CL-601: Approved claims are adjudicated and settled.
@@ -243,11 +460,214 @@
               MOVE 'A' TO PM-CLAIM-PAYMENT-MODE
            END-IF
            MOVE "CL" TO PM-CONTRACT-STATUS
+           PERFORM 1650-ALLOCATE-BENEFICIARY-SETTLEMENT
            MOVE 0 TO PM-RETURN-CODE
            MOVE "CLAIM APPROVED AND SETTLED" TO PM-RETURN-MESSAGE.
 
+      *===============================================================*
+      * CL-1650: SPLIT THE NET SETTLEMENT ACROSS EVERY NAMED          *
+      *          BENEFICIARY BY THEIR PERCENTAGE SHARE. THE LAST      *
+      *          BENEFICIARY ABSORBS ANY ROUNDING REMAINDER SO THE    *
+      *          INDIVIDUAL SHARES ALWAYS FOOT TO THE FULL PAYOUT.    *
+      *===============================================================*
+       1650-ALLOCATE-BENEFICIARY-SETTLEMENT.
+           MOVE ZERO TO WS-BENE-ALLOCATED
+           PERFORM VARYING WS-BENE-IDX FROM 1 BY 1
+                   UNTIL WS-BENE-IDX > PM-BENEFICIARY-COUNT
+              IF WS-BENE-IDX = PM-BENEFICIARY-COUNT
+                 COMPUTE PM-BENEFICIARY-SETTLE-AMT(WS-BENE-IDX) =
+                         PM-CLAIM-PAYMENT-AMOUNT - WS-BENE-ALLOCATED
+              ELSE
+                 COMPUTE PM-BENEFICIARY-SETTLE-AMT(WS-BENE-IDX)
+                         ROUNDED =
+                         PM-CLAIM-PAYMENT-AMOUNT *
+                         PM-BENEFICIARY-PCT(WS-BENE-IDX) / 100
+                 ADD PM-BENEFICIARY-SETTLE-AMT(WS-BENE-IDX)
+                   TO WS-BENE-ALLOCATED
+              END-IF
+              IF PM-BENEFICIARY-PAY-MODE(WS-BENE-IDX) = SPACES
+                 MOVE 'A' TO PM-BENEFICIARY-PAY-MODE(WS-BENE-IDX)
+              END-IF
+           END-PERFORM.
+
        9000-REJECT-AND-RETURN.
            MOVE 'R' TO LK-CLAIM-STATUS
            MOVE 'R' TO PM-CLAIM-DECISION.
 
+      *===============================================================*
+      * CL-1050-EXIT: LOAD THE PERSISTED POLICY BEHIND THE SUBMITTED  *
+      *               CLAIM SO ADJUDICATION USES TRUE POLICY STATE.  *
+      *===============================================================*
+       1050-READ-POLICY-MASTER.
+           MOVE PM-CLAIM-ID           TO WS-SAVE-CLAIM-ID
+           MOVE PM-CLAIM-TYPE         TO WS-SAVE-CLAIM-TYPE
+           MOVE PM-CAUSE-OF-DEATH     TO WS-SAVE-CAUSE-OF-DEATH
+           MOVE PM-CLAIM-DOC-DEATH-CERT TO WS-SAVE-DOC-DEATH-CERT
+           MOVE PM-CLAIM-DOC-CLAIM-FORM TO WS-SAVE-DOC-CLAIM-FORM
+           MOVE PM-CLAIM-DOC-ID-PROOF TO WS-SAVE-DOC-ID-PROOF
+           MOVE PM-CLAIM-DOC-MEDICAL  TO WS-SAVE-DOC-MEDICAL
+           MOVE PM-CLAIM-SUBMIT-DATE  TO WS-SAVE-CLAIM-SUBMIT-DATE
+           MOVE PM-CLAIM-INVEST-DATE  TO WS-SAVE-CLAIM-INVEST-DATE
+           MOVE PM-CLAIM-ADJUDICATE-DATE TO WS-SAVE-CLAIM-ADJUD-DATE
+           MOVE PM-CLAIM-SETTLE-DATE  TO WS-SAVE-CLAIM-SETTLE-DATE
+           MOVE PM-BENEFICIARY-COUNT  TO WS-SAVE-BENEFICIARY-COUNT
+           PERFORM 1051-SAVE-BENEFICIARY-TABLE
+           MOVE PM-CLAIM-PAYMENT-MODE TO WS-SAVE-CLAIM-PAY-MODE
+           MOVE PM-CLAIM-INVEST-STATUS TO WS-SAVE-CLAIM-INV-STATUS
+           MOVE PM-CLAIM-DECISION     TO WS-SAVE-CLAIM-DECISION
+           MOVE PM-CLAIM-PAYMENT-AMOUNT TO WS-SAVE-CLAIM-PAY-AMOUNT
+           MOVE PM-CLAIM-HOLD-REASON  TO WS-SAVE-CLAIM-HOLD-REASON
+           MOVE PM-PROCESS-DATE       TO WS-SAVE-PROCESS-DATE
+
+           MOVE PM-POLICY-ID TO FD-PM-POLICY-ID
+           OPEN I-O POLICY-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "35"
+              MOVE 'Y' TO WS-REJECT-CLAIM
+              MOVE 15 TO PM-RETURN-CODE
+              MOVE "POLICY MASTER NOT FOUND FOR CLAIM"
+                TO PM-RETURN-MESSAGE
+              EXIT PARAGRAPH
+           END-IF
+
+           READ POLICY-MASTER-FILE
+              INVALID KEY
+                 MOVE 'Y' TO WS-REJECT-CLAIM
+                 MOVE 15 TO PM-RETURN-CODE
+                 MOVE "POLICY MASTER NOT FOUND FOR CLAIM"
+                   TO PM-RETURN-MESSAGE
+              NOT INVALID KEY
+                 MOVE FD-POLICY-MASTER-REC TO WS-POLICY-MASTER-REC
+                 MOVE PM-CONTRACT-STATUS TO WS-BEFORE-STATUS
+                 MOVE PM-CLAIM-PAYMENT-AMOUNT TO WS-BEFORE-PAY-AMOUNT
+           END-READ
+
+           MOVE WS-SAVE-CLAIM-ID       TO PM-CLAIM-ID
+           MOVE WS-SAVE-CLAIM-TYPE     TO PM-CLAIM-TYPE
+           MOVE WS-SAVE-CAUSE-OF-DEATH TO PM-CAUSE-OF-DEATH
+           MOVE WS-SAVE-DOC-DEATH-CERT TO PM-CLAIM-DOC-DEATH-CERT
+           MOVE WS-SAVE-DOC-CLAIM-FORM TO PM-CLAIM-DOC-CLAIM-FORM
+           MOVE WS-SAVE-DOC-ID-PROOF   TO PM-CLAIM-DOC-ID-PROOF
+           MOVE WS-SAVE-DOC-MEDICAL    TO PM-CLAIM-DOC-MEDICAL
+           MOVE WS-SAVE-CLAIM-SUBMIT-DATE TO PM-CLAIM-SUBMIT-DATE
+           MOVE WS-SAVE-CLAIM-INVEST-DATE TO PM-CLAIM-INVEST-DATE
+           MOVE WS-SAVE-CLAIM-ADJUD-DATE TO PM-CLAIM-ADJUDICATE-DATE
+           MOVE WS-SAVE-CLAIM-SETTLE-DATE TO PM-CLAIM-SETTLE-DATE
+           MOVE WS-SAVE-BENEFICIARY-COUNT TO PM-BENEFICIARY-COUNT
+           PERFORM 1052-RESTORE-BENEFICIARY-TABLE
+           MOVE WS-SAVE-CLAIM-PAY-MODE TO PM-CLAIM-PAYMENT-MODE
+           MOVE WS-SAVE-CLAIM-INV-STATUS TO PM-CLAIM-INVEST-STATUS
+           MOVE WS-SAVE-CLAIM-DECISION TO PM-CLAIM-DECISION
+           MOVE WS-SAVE-CLAIM-PAY-AMOUNT TO PM-CLAIM-PAYMENT-AMOUNT
+           MOVE WS-SAVE-CLAIM-HOLD-REASON TO PM-CLAIM-HOLD-REASON
+           MOVE WS-SAVE-PROCESS-DATE   TO PM-PROCESS-DATE.
+
+      * CL-1051/1052: The beneficiary table is saved/restored by
+      *               subscript, the same way every other field in
+      *               this paragraph is preserved across the master-
+      *               file read, since COBOL has no single MOVE for
+      *               an OCCURS table of group items by value only.
+       1051-SAVE-BENEFICIARY-TABLE.
+           PERFORM VARYING WS-BENE-IDX FROM 1 BY 1 UNTIL WS-BENE-IDX > 5
+              MOVE PM-BENEFICIARY-NAME(WS-BENE-IDX)
+                TO WS-SAVE-BENEF-NAME(WS-BENE-IDX)
+              MOVE PM-BENEFICIARY-RELATION(WS-BENE-IDX)
+                TO WS-SAVE-BENEF-RELATION(WS-BENE-IDX)
+              MOVE PM-BENEFICIARY-PCT(WS-BENE-IDX)
+                TO WS-SAVE-BENEF-PCT(WS-BENE-IDX)
+              MOVE PM-BENEFICIARY-PAY-MODE(WS-BENE-IDX)
+                TO WS-SAVE-BENEF-PAY-MODE(WS-BENE-IDX)
+              MOVE PM-BENEFICIARY-SETTLE-AMT(WS-BENE-IDX)
+                TO WS-SAVE-BENEF-SETTLE-AMT(WS-BENE-IDX)
+           END-PERFORM.
+
+       1052-RESTORE-BENEFICIARY-TABLE.
+           PERFORM VARYING WS-BENE-IDX FROM 1 BY 1 UNTIL WS-BENE-IDX > 5
+              MOVE WS-SAVE-BENEF-NAME(WS-BENE-IDX)
+                TO PM-BENEFICIARY-NAME(WS-BENE-IDX)
+              MOVE WS-SAVE-BENEF-RELATION(WS-BENE-IDX)
+                TO PM-BENEFICIARY-RELATION(WS-BENE-IDX)
+              MOVE WS-SAVE-BENEF-PCT(WS-BENE-IDX)
+                TO PM-BENEFICIARY-PCT(WS-BENE-IDX)
+              MOVE WS-SAVE-BENEF-PAY-MODE(WS-BENE-IDX)
+                TO PM-BENEFICIARY-PAY-MODE(WS-BENE-IDX)
+              MOVE WS-SAVE-BENEF-SETTLE-AMT(WS-BENE-IDX)
+                TO PM-BENEFICIARY-SETTLE-AMT(WS-BENE-IDX)
+           END-PERFORM.
+
+      *===============================================================*
+      * CL-8800: PERSIST THE POLICY AS AMENDED BY CLAIMS PROCESSING   *
+      *          BEFORE RETURNING CONTROL TO THE CALLER.              *
+      *===============================================================*
+       8800-REWRITE-POLICY-MASTER.
+      * CL-8801: PM-RETURN-CODE 15 is set only by 1050-READ-POLICY-
+      *          MASTER's own not-found paths (missing file or
+      *          missing key) - in both cases there is no valid
+      *          policy record in WS-POLICY-MASTER-REC to rewrite, so
+      *          skip the REWRITE rather than let it fail its own
+      *          INVALID KEY and overwrite the real diagnosis with a
+      *          misleading "error rewriting" return code.
+           IF WS-PM-FILE-STATUS = "35" OR PM-RETURN-CODE = 15
+              EXIT PARAGRAPH
+           END-IF
+           MOVE WS-POLICY-MASTER-REC TO FD-POLICY-MASTER-REC
+           MOVE PM-POLICY-ID TO FD-PM-POLICY-ID
+           REWRITE FD-POLICY-MASTER-REC
+              INVALID KEY
+                 MOVE 16 TO PM-RETURN-CODE
+                 MOVE "ERROR REWRITING POLICY MASTER AFTER CLAIM"
+                   TO PM-RETURN-MESSAGE
+           END-REWRITE
+           CLOSE POLICY-MASTER-FILE.
+
+      *===============================================================*
+      * CL-8200: APPEND ONE AUDIT RECORD FOR THIS CLAIM INVOCATION.   *
+      *===============================================================*
+       8200-WRITE-AUDIT-LOG.
+           MOVE PM-POLICY-ID     TO AL-POLICY-ID
+           MOVE "CLMADJ001"      TO AL-PROGRAM-ID
+           MOVE PM-PROCESS-DATE  TO AL-LOG-DATE
+           ACCEPT WS-CURR-TIME FROM TIME
+           MOVE WS-CURR-TIME     TO AL-LOG-TIME
+           MOVE WS-ACTION-TYPE   TO AL-ACTION-TYPE
+           MOVE PM-LAST-ACTION-USER TO AL-ACTION-USER
+           MOVE WS-BEFORE-STATUS TO AL-BEFORE-STATUS
+           MOVE PM-CONTRACT-STATUS TO AL-AFTER-STATUS
+           MOVE WS-BEFORE-PAY-AMOUNT TO AL-BEFORE-PREMIUM
+           MOVE PM-CLAIM-PAYMENT-AMOUNT TO AL-AFTER-PREMIUM
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-FILE-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG-FILE
+              CLOSE AUDIT-LOG-FILE
+              OPEN EXTEND AUDIT-LOG-FILE
+           END-IF
+           MOVE AL-AUDIT-RECORD TO AL-LOG-LINE
+           WRITE AL-LOG-LINE
+           CLOSE AUDIT-LOG-FILE.
+
+      *===============================================================*
+      * CL-8400: APPEND ONE SIU FRAUD-REFERRAL RECORD FOR THIS CLAIM, *
+      *          GIVING THE FRAUD UNIT ITS OWN QUEUE SEPARATE FROM    *
+      *          THE GENERIC CLAIMS-EXAMINER INVESTIGATION BACKLOG.   *
+      *===============================================================*
+       8400-WRITE-SIU-REFERRAL.
+           MOVE PM-CLAIM-ID            TO SU-CLAIM-ID
+           MOVE PM-POLICY-ID           TO SU-POLICY-ID
+           MOVE "CLMADJ001"            TO SU-PROGRAM-ID
+           MOVE PM-PROCESS-DATE        TO SU-REFERRAL-DATE
+           MOVE PM-CAUSE-OF-DEATH      TO SU-CAUSE-OF-DEATH
+           MOVE PM-SUM-ASSURED         TO SU-SUM-ASSURED
+           MOVE PM-CLAIM-PAYMENT-AMOUNT TO SU-CLAIM-PAYMENT-AMOUNT
+           MOVE WS-SIU-SCORE           TO SU-SIU-SCORE
+
+           OPEN EXTEND SIU-CASE-FILE
+           IF WS-SU-FILE-STATUS NOT = "00"
+              OPEN OUTPUT SIU-CASE-FILE
+              CLOSE SIU-CASE-FILE
+              OPEN EXTEND SIU-CASE-FILE
+           END-IF
+           MOVE SU-SIU-RECORD TO SU-LOG-LINE
+           WRITE SU-LOG-LINE
+           CLOSE SIU-CASE-FILE.
+
        END PROGRAM CLMADJ001.
