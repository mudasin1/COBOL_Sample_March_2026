@@ -0,0 +1,18 @@
+      ****************************************************************
+      * COPYBOOK: TREATY.CPY
+      * SHARED REINSURANCE TREATY TABLE LAYOUT FOR NBUW001/REIBORD001
+      * PURPOSE:
+      *   Holds the retention limit and capacity of each reinsurance
+      *   treaty so the retention/cession split on a large case is a
+      *   table lookup against treaty terms instead of a single
+      *   hardcoded referral threshold with nowhere for the ceded
+      *   amount to go. Loaded at runtime by REI-TBL-001.
+      ****************************************************************
+       01  TR-TREATY-TABLES.
+           05  TR-TREATY-COUNT             PIC 9(02) COMP.
+           05  TR-TREATY-TABLE OCCURS 3 TIMES.
+               10  TR-TREATY-ID                PIC X(06).
+               10  TR-RETENTION-LIMIT          PIC 9(11)V99.
+               10  TR-TREATY-CAPACITY          PIC 9(11)V99.
+               10  TR-CEDING-COMMISSION        PIC 9V9999.
+           05  TR-LOAD-RETURN-CODE         PIC 9(02).
