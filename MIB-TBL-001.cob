@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIBTBL001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM LIFE POLICY - MIB-STYLE ADVERSE RECORD TABLE LOAD*
+      * PURPOSE:                                                       *
+      *   Load applicants with a prior adverse medical record from    *
+      *   the external medical-information table file into            *
+      *   MD-MIB-TABLES (MIBDB.CPY) for NBUW001's pre-underwriting     *
+      *   database check. If the table file is not present, no        *
+      *   adverse records are assumed and underwriting proceeds       *
+      *   exactly as it did before.                                   *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * MD-1101: One flat record per applicant with an adverse record.
+           SELECT MIB-TABLE-FILE ASSIGN TO "MIBTAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MIB-TABLE-FILE.
+       01  MD-INPUT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-MD-FILE-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-MD-EOF-SWITCH              PIC X VALUE 'N'.
+           88  WS-MD-EOF                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY MIBDB.
+
+       PROCEDURE DIVISION USING MD-MIB-TABLES.
+
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE-DEFAULTS
+           PERFORM 2000-LOAD-FROM-FILE
+           GOBACK.
+
+      *===============================================================*
+      * MD-1000: NO DEFAULT ADVERSE RECORDS - A SITE WITHOUT A TABLE  *
+      *          FILE YET SEES NO CHANGE FROM SELF-REPORTED UW.       *
+      *===============================================================*
+       1000-INITIALIZE-DEFAULTS.
+           MOVE 0 TO MD-LOAD-RETURN-CODE
+           MOVE 0 TO MD-RECORD-COUNT.
+
+      *===============================================================*
+      * MD-2000: LOAD WHATEVER THE SITE HAS ACTUALLY PUT IN THE MIB   *
+      *          TABLE FILE, IF ANYTHING.                             *
+      *===============================================================*
+       2000-LOAD-FROM-FILE.
+           OPEN INPUT MIB-TABLE-FILE
+           IF WS-MD-FILE-STATUS NOT = "00"
+              MOVE 1 TO MD-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO MD-RECORD-COUNT
+           PERFORM 2100-READ-NEXT-RECORD
+           PERFORM 2200-APPLY-RECORD UNTIL WS-MD-EOF
+
+           CLOSE MIB-TABLE-FILE.
+
+       2100-READ-NEXT-RECORD.
+           READ MIB-TABLE-FILE
+              AT END
+                 MOVE 'Y' TO WS-MD-EOF-SWITCH
+           END-READ.
+
+       2200-APPLY-RECORD.
+           IF MD-RECORD-COUNT >= 20
+              DISPLAY "WARNING: MIB TABLE FULL - RECORD DROPPED"
+              MOVE 2 TO MD-LOAD-RETURN-CODE
+              PERFORM 2100-READ-NEXT-RECORD
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO MD-RECORD-COUNT
+           MOVE MD-INPUT-LINE(1:50)
+                TO MD-INSURED-NAME(MD-RECORD-COUNT)
+           MOVE MD-INPUT-LINE(51:1)
+                TO MD-ADVERSE-IND(MD-RECORD-COUNT)
+           MOVE MD-INPUT-LINE(52:4)
+                TO MD-ADVERSE-CODE(MD-RECORD-COUNT)
+           PERFORM 2100-READ-NEXT-RECORD.
+
+       END PROGRAM MIBTBL001.
