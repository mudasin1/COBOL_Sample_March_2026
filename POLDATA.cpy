@@ -34,6 +34,8 @@
                    88  PM-CHANNEL-BRANCH        VALUE "BR".
                    88  PM-CHANNEL-AGENT         VALUE "AG".
                    88  PM-CHANNEL-ONLINE        VALUE "ON".
+               10  PM-AGENT-ID                 PIC X(08).
+               10  PM-JURISDICTION-STATE       PIC X(02).
                10  PM-CURRENCY-CODE            PIC X(03).
                10  PM-RETURN-CODE              PIC 9(04).
                10  PM-RETURN-MESSAGE           PIC X(100).
@@ -82,6 +84,7 @@
            05  PM-BENEFIT-DETAILS.
                10  PM-SUM-ASSURED              PIC 9(11)V99.
                10  PM-POLICY-LOAN-BALANCE      PIC 9(09)V99.
+               10  PM-LOAN-LAST-ACCRUAL-DATE   PIC 9(08).
                10  PM-BILLING-MODE             PIC X(01).
                    88  PM-MODE-ANNUAL           VALUE "A".
                    88  PM-MODE-SEMI             VALUE "S".
@@ -101,6 +104,8 @@
                    15  PM-RIDER-STATUS         PIC X(01).
                        88  PM-RIDER-ACTIVE     VALUE "A".
                        88  PM-RIDER-REMOVED    VALUE "R".
+                   15  PM-RIDER-RESERVE-AMT    PIC 9(09)V99.
+                   15  PM-RIDER-RESERVE-DATE   PIC 9(08).
 
            05  PM-PREMIUM-RESULTS.
                10  PM-BASE-ANNUAL-PREMIUM      PIC 9(09)V99.
@@ -111,6 +116,8 @@
                10  PM-MODAL-PREMIUM            PIC 9(09)V99.
                10  PM-OUTSTANDING-PREMIUM      PIC 9(09)V99.
                10  PM-PREMIUM-DELTA            PIC S9(07)V99.
+               10  PM-BILLING-FX-RATE          PIC 9(05)V9999999.
+               10  PM-MODAL-PREMIUM-BASE       PIC 9(09)V99.
 
            05  PM-DATE-DETAILS.
                10  PM-ISSUE-DATE               PIC 9(08).
@@ -128,6 +135,9 @@
                    88  PM-AMEND-ADD-RIDER       VALUE "AR".
                    88  PM-AMEND-REMOVE-RIDER    VALUE "RR".
                    88  PM-AMEND-REINSTATE       VALUE "RI".
+                   88  PM-AMEND-BILL-SWEEP      VALUE "BS".
+                   88  PM-AMEND-LOAN-DRAW       VALUE "LD".
+                   88  PM-AMEND-LOAN-REPAY      VALUE "LR".
                10  PM-AMENDMENT-REASON         PIC X(40).
                10  PM-OLD-PLAN-CODE            PIC X(05).
                10  PM-NEW-PLAN-CODE            PIC X(05).
@@ -135,6 +145,7 @@
                10  PM-NEW-SUM-ASSURED          PIC 9(11)V99.
                10  PM-OLD-BILLING-MODE         PIC X(01).
                10  PM-NEW-BILLING-MODE         PIC X(01).
+               10  PM-LOAN-REQUEST-AMOUNT      PIC 9(09)V99.
                10  PM-SERVICE-FEE              PIC 9(07)V99.
                10  PM-UW-REQUIRED-IND          PIC X(01).
                    88  PM-UW-REQUIRED           VALUE "Y".
@@ -161,8 +172,15 @@
                10  PM-CLAIM-INVEST-DATE        PIC 9(08).
                10  PM-CLAIM-ADJUDICATE-DATE    PIC 9(08).
                10  PM-CLAIM-SETTLE-DATE        PIC 9(08).
-               10  PM-BENEFICIARY-NAME         PIC X(50).
-               10  PM-BENEFICIARY-RELATION     PIC X(10).
+               10  PM-BENEFICIARY-COUNT        PIC 9(01).
+               10  PM-BENEFICIARY-TABLE OCCURS 5 TIMES.
+                   15  PM-BENEFICIARY-NAME     PIC X(50).
+                   15  PM-BENEFICIARY-RELATION PIC X(10).
+                   15  PM-BENEFICIARY-PCT      PIC 9(03)V99.
+                   15  PM-BENEFICIARY-PAY-MODE PIC X(01).
+                       88  PM-BENEF-MODE-CHECK VALUE "C".
+                       88  PM-BENEF-MODE-ACH   VALUE "A".
+                   15  PM-BENEFICIARY-SETTLE-AMT PIC 9(11)V99.
                10  PM-CLAIM-PAYMENT-MODE       PIC X(01).
                    88  PM-CLAIM-MODE-CHECK     VALUE "C".
                    88  PM-CLAIM-MODE-ACH       VALUE "A".
@@ -175,7 +193,32 @@
                    88  PM-CLAIM-REJECTED       VALUE "R".
                    88  PM-CLAIM-MANUAL         VALUE "P".
                10  PM-CLAIM-PAYMENT-AMOUNT     PIC 9(11)V99.
+               10  PM-CLAIM-FX-RATE            PIC 9(05)V9999999.
+               10  PM-CLAIM-PAYMENT-AMOUNT-BASE PIC 9(11)V99.
                10  PM-CLAIM-HOLD-REASON        PIC X(60).
+               10  PM-CLAIM-HOLD-COUNT         PIC 9(01).
+               10  PM-CLAIM-HOLD-TABLE OCCURS 3 TIMES.
+                   15  PM-HOLD-RULE-ID         PIC X(06).
+                   15  PM-HOLD-REASON-TXT      PIC X(60).
+
+           05  PM-REINSURANCE-DETAILS.
+               10  PM-REINSURANCE-IND          PIC X(01).
+                   88  PM-REINSURANCE-CEDED     VALUE "Y".
+                   88  PM-REINSURANCE-NOT-CEDED VALUE "N".
+               10  PM-TREATY-ID                PIC X(06).
+               10  PM-RETAINED-AMOUNT          PIC 9(11)V99.
+               10  PM-CEDED-AMOUNT             PIC 9(11)V99.
+               10  PM-CESSION-DATE             PIC 9(08).
+
+           05  PM-COMMISSION-DETAILS.
+               10  PM-FIRST-YEAR-COMM-RATE     PIC 9V9999.
+               10  PM-RENEWAL-COMM-RATE        PIC 9V9999.
+               10  PM-FY-COMM-PAID-IND         PIC X(01).
+                   88  PM-FY-COMM-PAID          VALUE "Y".
+                   88  PM-FY-COMM-NOT-PAID      VALUE "N".
+               10  PM-LAST-COMM-DATE           PIC 9(08).
+               10  PM-LAST-COMM-PAID-TO        PIC 9(08).
+               10  PM-TOTAL-COMMISSION-PAID    PIC 9(09)V99.
 
            05  PM-AUDIT-DETAILS.
                10  PM-LAST-ACTION-USER         PIC X(12).
