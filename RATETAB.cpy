@@ -0,0 +1,48 @@
+      ****************************************************************
+      * COPYBOOK: RATETAB.CPY
+      * SHARED RATE/PLAN-PARAMETER TABLE LAYOUT FOR NBUW001/SVCBILL001
+      * PURPOSE:
+      *   Holds every plan limit and every mortality/gender/smoker/
+      *   occupation/UW rating factor in one place so both programs
+      *   rate off the same data instead of keeping two hardcoded
+      *   copies of the same EVALUATE literals in sync by hand. The
+      *   table is loaded at runtime by RATETBL001 from the external
+      *   rate table file; a rate change is then a data load, not a
+      *   recompile of either program.
+      ****************************************************************
+       01  RT-RATE-TABLES.
+           05  RT-PLAN-PARM-COUNT          PIC 9(02) COMP.
+           05  RT-PLAN-PARM-TABLE OCCURS 10 TIMES.
+               10  RT-PLAN-CODE                PIC X(05).
+               10  RT-MIN-ISSUE-AGE            PIC 9(03).
+               10  RT-MAX-ISSUE-AGE            PIC 9(03).
+               10  RT-MIN-SUM-ASSURED          PIC 9(11)V99.
+               10  RT-MAX-SUM-ASSURED          PIC 9(11)V99.
+               10  RT-TERM-YEARS               PIC 9(03).
+               10  RT-MATURITY-AGE             PIC 9(03).
+               10  RT-GRACE-DAYS               PIC 9(03).
+               10  RT-CONTESTABLE-YEARS        PIC 9(02).
+               10  RT-SUICIDE-EXCL-YEARS       PIC 9(02).
+               10  RT-REINSTATE-DAYS           PIC 9(04).
+               10  RT-POLICY-FEE-ANNUAL        PIC 9(07)V99.
+               10  RT-SERVICE-FEE-STD          PIC 9(07)V99.
+               10  RT-TAX-RATE                 PIC 9V9999.
+               10  RT-FIRST-YEAR-COMM-RATE     PIC 9V9999.
+               10  RT-RENEWAL-COMM-RATE        PIC 9V9999.
+           05  RT-AGE-BAND-COUNT           PIC 9(02) COMP.
+           05  RT-AGE-BAND-TABLE OCCURS 5 TIMES.
+               10  RT-AGE-BAND-MAX             PIC 9(03).
+               10  RT-BASE-RATE-PER-THOU       PIC 9(05)V9999.
+           05  RT-GENDER-FACTOR-MALE       PIC 9V9999.
+           05  RT-GENDER-FACTOR-FEMALE     PIC 9V9999.
+           05  RT-SMOKER-FACTOR-SMOKER     PIC 9V9999.
+           05  RT-SMOKER-FACTOR-NONSMOKE   PIC 9V9999.
+           05  RT-OCC-FACTOR-COUNT         PIC 9(02) COMP.
+           05  RT-OCC-FACTOR-TABLE OCCURS 4 TIMES.
+               10  RT-OCC-CLASS                PIC 9(01).
+               10  RT-OCC-FACTOR-VAL           PIC 9V9999.
+           05  RT-UW-FACTOR-COUNT          PIC 9(02) COMP.
+           05  RT-UW-FACTOR-TABLE OCCURS 4 TIMES.
+               10  RT-UW-CLASS-CODE            PIC X(02).
+               10  RT-UW-FACTOR-VAL            PIC 9V9999.
+           05  RT-LOAD-RETURN-CODE         PIC 9(02).
