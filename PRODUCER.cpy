@@ -0,0 +1,21 @@
+      ****************************************************************
+      * COPYBOOK: PRODUCER.CPY
+      * SHARED PRODUCER/AGENT LICENSE TABLE LAYOUT FOR NBUW001
+      * PURPOSE:
+      *   Holds each agent's license and appointment status so an
+      *   agent-channel application is checked against the producer
+      *   table instead of issuing on an unverified agent ID. Loaded
+      *   at runtime by PROD-TBL-001.
+      ****************************************************************
+       01  PR-PRODUCER-TABLES.
+           05  PR-PRODUCER-COUNT           PIC 9(02) COMP.
+           05  PR-PRODUCER-TABLE OCCURS 10 TIMES.
+               10  PR-AGENT-ID                 PIC X(08).
+               10  PR-LICENSE-STATUS           PIC X(01).
+                   88  PR-LICENSE-ACTIVE       VALUE "A".
+                   88  PR-LICENSE-LAPSED       VALUE "L".
+               10  PR-APPOINTED-IND            PIC X(01).
+                   88  PR-APPOINTED            VALUE "Y".
+                   88  PR-NOT-APPOINTED        VALUE "N".
+               10  PR-LICENSE-EXPIRY-DATE      PIC 9(08).
+           05  PR-LOAD-RETURN-CODE         PIC 9(02).
