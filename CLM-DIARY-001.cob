@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLMDIARY001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM POLICY CLAIMS - EXAMINER SUSPENSE/DIARY REPORT   *
+      * PURPOSE:                                                       *
+      *   List every claim CLMADJ001 has parked at                     *
+      *   PM-CLAIM-INVEST-STATUS = 'P', sorted by PM-CLAIM-SUBMIT-DATE, *
+      *   so the investigation queue is visible instead of claims      *
+      *   silently aging in limbo.                                     *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CD-1101: Same physical master every other program reads and
+      *          rewrites; this report only ever opens it INPUT.
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-PM-POLICY-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "CLSORT".
+
+           SELECT DIARY-REPORT-FILE ASSIGN TO "CLDIARY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+      * CD-1102: FD-PM-REST-OF-RECORD is deliberately oversized so this
+      *          FD stays binary-compatible with WS-POLICY-MASTER-REC
+      *          as POLDATA grows. See NB-UW-001.cob NB-1102.
+       01  FD-POLICY-MASTER-REC.
+           05  FD-PM-POLICY-ID          PIC X(12).
+           05  FD-PM-REST-OF-RECORD     PIC X(3000).
+
+      * CD-1103: Sort work record carrying just what the diary needs,
+      *          keyed the way the examiner wants the report ordered.
+       SD  SORT-WORK-FILE.
+       01  SW-SORT-RECORD.
+           05  SW-CLAIM-SUBMIT-DATE     PIC 9(08).
+           05  SW-CLAIM-ID              PIC X(12).
+           05  SW-POLICY-ID             PIC X(12).
+           05  SW-CAUSE-OF-DEATH        PIC X(03).
+           05  SW-HOLD-REASON           PIC X(60).
+
+       FD  DIARY-REPORT-FILE.
+       01  DR-REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PM-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-DR-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE                 PIC 9(08) VALUE 0.
+       77  WS-CLAIM-COUNT               PIC 9(05) VALUE 0.
+       77  WS-MORE-POLICIES             PIC X VALUE 'Y'.
+           88  WS-NO-MORE-POLICIES      VALUE 'N'.
+       77  WS-MORE-SORTED                PIC X VALUE 'Y'.
+           88  WS-NO-MORE-SORTED        VALUE 'N'.
+
+       COPY POLDATA.
+
+       01  WS-DETAIL-FIELDS.
+           05  DF-CLAIM-ID               PIC X(12).
+           05  DF-POLICY-ID              PIC X(12).
+           05  DF-SUBMIT-DATE            PIC X(10).
+           05  DF-CAUSE-OF-DEATH         PIC X(03).
+           05  DF-HOLD-REASON            PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CLAIM-SUBMIT-DATE
+               INPUT PROCEDURE IS 2000-BUILD-SORT-FILE
+               OUTPUT PROCEDURE IS 3000-WRITE-REPORT
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+
+       2000-BUILD-SORT-FILE.
+           OPEN INPUT POLICY-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "35"
+              MOVE 'N' TO WS-MORE-POLICIES
+           ELSE
+              PERFORM 2100-READ-NEXT-POLICY
+           END-IF
+           PERFORM 2200-RELEASE-IF-PENDING
+              UNTIL WS-NO-MORE-POLICIES
+           IF WS-PM-FILE-STATUS NOT = "35"
+              CLOSE POLICY-MASTER-FILE
+           END-IF.
+
+       2100-READ-NEXT-POLICY.
+           READ POLICY-MASTER-FILE
+              AT END
+                 MOVE 'N' TO WS-MORE-POLICIES
+           END-READ.
+
+       2200-RELEASE-IF-PENDING.
+      * CD-201: Only claims the examiner still needs to work sit on
+      *         the diary.
+           MOVE FD-POLICY-MASTER-REC TO WS-POLICY-MASTER-REC
+           IF PM-INV-PENDING
+              MOVE PM-CLAIM-SUBMIT-DATE TO SW-CLAIM-SUBMIT-DATE
+              MOVE PM-CLAIM-ID TO SW-CLAIM-ID
+              MOVE PM-POLICY-ID TO SW-POLICY-ID
+              MOVE PM-CAUSE-OF-DEATH TO SW-CAUSE-OF-DEATH
+              MOVE PM-CLAIM-HOLD-REASON TO SW-HOLD-REASON
+              RELEASE SW-SORT-RECORD
+           END-IF
+           PERFORM 2100-READ-NEXT-POLICY.
+
+       3000-WRITE-REPORT.
+           OPEN OUTPUT DIARY-REPORT-FILE
+           PERFORM 3100-WRITE-HEADINGS
+           PERFORM 3200-RETURN-NEXT-SORTED
+           PERFORM 3300-WRITE-DETAIL-LINE
+              UNTIL WS-NO-MORE-SORTED
+           PERFORM 3400-WRITE-TOTAL-LINE
+           CLOSE DIARY-REPORT-FILE.
+
+       3100-WRITE-HEADINGS.
+           MOVE SPACES TO DR-REPORT-LINE
+           STRING "CLAIMS EXAMINER SUSPENSE/DIARY REPORT - RUN DATE "
+               WS-CURR-DATE DELIMITED BY SIZE INTO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE
+           MOVE SPACES TO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE
+           MOVE
+          "CLAIM ID     POLICY ID    SUBMIT DATE  CAUSE  HOLD REASON"
+             TO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE.
+
+       3200-RETURN-NEXT-SORTED.
+           RETURN SORT-WORK-FILE
+              AT END
+                 MOVE 'N' TO WS-MORE-SORTED
+           END-RETURN.
+
+       3300-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-FIELDS
+           MOVE SW-CLAIM-ID TO DF-CLAIM-ID
+           MOVE SW-POLICY-ID TO DF-POLICY-ID
+           MOVE SW-CLAIM-SUBMIT-DATE TO DF-SUBMIT-DATE
+           MOVE SW-CAUSE-OF-DEATH TO DF-CAUSE-OF-DEATH
+           MOVE SW-HOLD-REASON TO DF-HOLD-REASON
+           MOVE SPACES TO DR-REPORT-LINE
+           STRING DF-CLAIM-ID " " DF-POLICY-ID " " DF-SUBMIT-DATE " "
+                  DF-CAUSE-OF-DEATH "  " DF-HOLD-REASON
+               DELIMITED BY SIZE INTO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE
+           ADD 1 TO WS-CLAIM-COUNT
+           PERFORM 3200-RETURN-NEXT-SORTED.
+
+       3400-WRITE-TOTAL-LINE.
+           MOVE SPACES TO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE
+           MOVE SPACES TO DR-REPORT-LINE
+           STRING "TOTAL CLAIMS ON DIARY: " WS-CLAIM-COUNT
+               DELIMITED BY SIZE INTO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE.
+
+       9000-FINALIZE.
+           DISPLAY "CLMDIARY001: CLAIMS ON DIARY = " WS-CLAIM-COUNT.
+
+       END PROGRAM CLMDIARY001.
