@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODTBL001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM LIFE POLICY - PRODUCER/AGENT LICENSE TABLE LOAD  *
+      * PURPOSE:                                                       *
+      *   Load agent license and appointment status from the external  *
+      *   producer table file into PR-PRODUCER-TABLES (PRODUCER.CPY)   *
+      *   for NBUW001's agent license validation at point of issue.    *
+      *   If the producer table file is not present, a small set of    *
+      *   in-force agents is used as defaults.                         *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * PT-1101: One flat record per producer.
+           SELECT PRODUCER-TABLE-FILE ASSIGN TO "PRODTAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUCER-TABLE-FILE.
+       01  PT-INPUT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PT-FILE-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-PT-EOF-SWITCH              PIC X VALUE 'N'.
+           88  WS-PT-EOF                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY PRODUCER.
+
+       PROCEDURE DIVISION USING PR-PRODUCER-TABLES.
+
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE-DEFAULTS
+           PERFORM 2000-LOAD-FROM-FILE
+           GOBACK.
+
+      *===============================================================*
+      * PT-1000: SEED THE TABLE WITH A FEW KNOWN-GOOD AGENTS, SO A    *
+      *          SITE WITHOUT A PRODUCER FILE YET SEES NO CHANGE.     *
+      *===============================================================*
+       1000-INITIALIZE-DEFAULTS.
+           MOVE 0 TO PR-LOAD-RETURN-CODE
+           MOVE 2 TO PR-PRODUCER-COUNT
+           MOVE "AGT00001" TO PR-AGENT-ID(1)
+           MOVE "A" TO PR-LICENSE-STATUS(1)
+           MOVE "Y" TO PR-APPOINTED-IND(1)
+           MOVE 20271231 TO PR-LICENSE-EXPIRY-DATE(1)
+           MOVE "AGT00002" TO PR-AGENT-ID(2)
+           MOVE "L" TO PR-LICENSE-STATUS(2)
+           MOVE "N" TO PR-APPOINTED-IND(2)
+           MOVE 20240101 TO PR-LICENSE-EXPIRY-DATE(2).
+
+      *===============================================================*
+      * PT-2000: OVERLAY THE DEFAULTS WITH WHATEVER THE SITE HAS      *
+      *          ACTUALLY PUT IN THE PRODUCER TABLE FILE, IF ANYTHING.*
+      *===============================================================*
+       2000-LOAD-FROM-FILE.
+           OPEN INPUT PRODUCER-TABLE-FILE
+           IF WS-PT-FILE-STATUS NOT = "00"
+              MOVE 1 TO PR-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO PR-PRODUCER-COUNT
+           PERFORM 2100-READ-NEXT-RECORD
+           PERFORM 2200-APPLY-RECORD UNTIL WS-PT-EOF
+
+           CLOSE PRODUCER-TABLE-FILE.
+
+       2100-READ-NEXT-RECORD.
+           READ PRODUCER-TABLE-FILE
+              AT END
+                 MOVE 'Y' TO WS-PT-EOF-SWITCH
+           END-READ.
+
+       2200-APPLY-RECORD.
+           IF PR-PRODUCER-COUNT >= 10
+              DISPLAY "WARNING: PRODUCER TABLE FULL - RECORD DROPPED"
+              MOVE 2 TO PR-LOAD-RETURN-CODE
+              PERFORM 2100-READ-NEXT-RECORD
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO PR-PRODUCER-COUNT
+           MOVE PT-INPUT-LINE(1:8)    TO PR-AGENT-ID(PR-PRODUCER-COUNT)
+           MOVE PT-INPUT-LINE(9:1)
+                TO PR-LICENSE-STATUS(PR-PRODUCER-COUNT)
+           MOVE PT-INPUT-LINE(10:1)
+                TO PR-APPOINTED-IND(PR-PRODUCER-COUNT)
+           MOVE PT-INPUT-LINE(11:8)
+                TO PR-LICENSE-EXPIRY-DATE(PR-PRODUCER-COUNT)
+           PERFORM 2100-READ-NEXT-RECORD.
+
+       END PROGRAM PRODTBL001.
