@@ -0,0 +1,21 @@
+      ****************************************************************
+      * COPYBOOK: COMMSTMT.CPY
+      * SHARED AGENT COMMISSION STATEMENT RECORD FOR NBUW001/SVCBILL001
+      * PURPOSE:
+      *   One record per commission event (first-year at issue, renewal
+      *   at each billing cycle) against an agent-sold policy, so the
+      *   agent commission statement is produced by the system of
+      *   record instead of a side spreadsheet. See AUDITLOG.CPY for
+      *   the analogous transaction-log record this mirrors.
+      ****************************************************************
+       01  CS-COMMISSION-RECORD.
+           05  CS-AGENT-ID                 PIC X(08).
+           05  CS-POLICY-ID                PIC X(12).
+           05  CS-PROGRAM-ID               PIC X(08).
+           05  CS-STMT-DATE                PIC 9(08).
+           05  CS-COMMISSION-TYPE          PIC X(02).
+               88  CS-COMM-FIRST-YEAR      VALUE "FY".
+               88  CS-COMM-RENEWAL         VALUE "RN".
+           05  CS-PREMIUM-BASE             PIC 9(09)V99.
+           05  CS-COMMISSION-RATE          PIC 9V9999.
+           05  CS-COMMISSION-AMOUNT        PIC 9(07)V99.
