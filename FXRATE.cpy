@@ -0,0 +1,19 @@
+      ****************************************************************
+      * COPYBOOK: FXRATE.CPY
+      * SHARED DAILY FOREIGN-EXCHANGE RATE TABLE FOR CLMADJ001/
+      * SVCBILL001
+      * PURPOSE:
+      *   Holds the conversion rate from each policy currency to the
+      *   company's reporting currency so claims settlement and
+      *   premium billing can convert a non-base-currency policy's
+      *   amounts instead of booking them as if they were already in
+      *   the reporting currency. Loaded at runtime by FX-TBL-001.
+      ****************************************************************
+       01  FX-RATE-TABLES.
+           05  FX-BASE-CURRENCY            PIC X(03).
+           05  FX-RATE-COUNT               PIC 9(02) COMP.
+           05  FX-RATE-TABLE OCCURS 10 TIMES.
+               10  FX-CURRENCY-CODE            PIC X(03).
+               10  FX-RATE-TO-BASE             PIC 9(05)V9999999.
+               10  FX-RATE-DATE                PIC 9(08).
+           05  FX-LOAD-RETURN-CODE         PIC 9(02).
