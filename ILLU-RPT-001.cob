@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ILLUSRPT001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM LIFE POLICY - IN-FORCE LEDGER/PREMIUM ILLUSTRATION*
+      * PURPOSE:                                                       *
+      *   Project each in-force policy's current PM-TOTAL-ANNUAL-      *
+      *   PREMIUM and PM-MODAL-PREMIUM forward, one row per remaining  *
+      *   contract year, out to PM-EXPIRY-DATE, so an agent or         *
+      *   policyholder has a premium schedule for the life of the      *
+      *   policy without building one by hand. The projection holds    *
+      *   the current premium flat for every future year since this    *
+      *   system has no re-rating mechanism that would otherwise       *
+      *   change it between now and expiry.                            *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * IL-1101: Same physical master every other program reads and
+      *          rewrites; this report only ever opens it INPUT.
+           SELECT POLICY-MASTER-FILE ASSIGN TO "POLMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FD-PM-POLICY-ID
+               FILE STATUS IS WS-PM-FILE-STATUS.
+
+           SELECT ILLUSTRATION-FILE ASSIGN TO "ILLUSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POLICY-MASTER-FILE.
+      * IL-1102: FD-PM-REST-OF-RECORD is deliberately oversized so this
+      *          FD stays binary-compatible with WS-POLICY-MASTER-REC
+      *          as POLDATA grows. See NB-UW-001.cob NB-1102.
+       01  FD-POLICY-MASTER-REC.
+           05  FD-PM-POLICY-ID          PIC X(12).
+           05  FD-PM-REST-OF-RECORD     PIC X(3000).
+
+       FD  ILLUSTRATION-FILE.
+       01  IL-REPORT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PM-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-IL-FILE-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-CURR-DATE                 PIC 9(08) VALUE 0.
+       77  WS-CURR-YEAR                 PIC 9(04) VALUE 0.
+       77  WS-MORE-POLICIES             PIC X VALUE 'Y'.
+           88  WS-NO-MORE-POLICIES      VALUE 'N'.
+       77  WS-POLICY-COUNT              PIC 9(05) VALUE 0.
+
+      * IL-103: Days/years remaining to expiry, computed once per
+      *         policy and then used to drive the year-by-year
+      *         schedule loop.
+       77  WS-DATE-INT                  PIC S9(09) VALUE 0.
+       77  WS-DAYS-REMAINING            PIC 9(05) VALUE 0.
+       77  WS-YEARS-REMAINING           PIC 9(03) VALUE 0.
+       77  WS-YEAR-IDX                  PIC 9(03) VALUE 0.
+       77  WS-SCHEDULE-YEAR             PIC 9(04) VALUE 0.
+       77  WS-LIFETIME-TOTAL            PIC 9(11)V99 VALUE 0.
+
+       COPY POLDATA.
+
+       01  WS-DETAIL-FIELDS.
+           05  DF-POLICY-ID              PIC X(12).
+           05  DF-SCHEDULE-YEAR          PIC 9(04).
+           05  DF-ANNUAL-PREMIUM         PIC ZZZ,ZZZ,ZZ9.99.
+           05  DF-MODAL-PREMIUM          PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-FIELDS.
+           05  TF-POLICY-ID              PIC X(12).
+           05  TF-YEARS-REMAINING        PIC ZZ9.
+           05  TF-LIFETIME-TOTAL         PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-BUILD-ILLUSTRATIONS
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURR-DATE(1:4) TO WS-CURR-YEAR
+           OPEN OUTPUT ILLUSTRATION-FILE
+           PERFORM 3100-WRITE-HEADINGS.
+
+       2000-BUILD-ILLUSTRATIONS.
+           OPEN INPUT POLICY-MASTER-FILE
+           IF WS-PM-FILE-STATUS = "35"
+              MOVE 'N' TO WS-MORE-POLICIES
+           ELSE
+              PERFORM 2100-READ-NEXT-POLICY
+           END-IF
+           PERFORM 2200-ILLUSTRATE-IF-IN-FORCE
+              UNTIL WS-NO-MORE-POLICIES
+           IF WS-PM-FILE-STATUS NOT = "35"
+              CLOSE POLICY-MASTER-FILE
+           END-IF
+           CLOSE ILLUSTRATION-FILE.
+
+       2100-READ-NEXT-POLICY.
+           READ POLICY-MASTER-FILE
+              AT END
+                 MOVE 'N' TO WS-MORE-POLICIES
+           END-READ.
+
+       2200-ILLUSTRATE-IF-IN-FORCE.
+      * IL-201: Only a policy still on the books has a future premium
+      *         schedule worth illustrating.
+           MOVE FD-POLICY-MASTER-REC TO WS-POLICY-MASTER-REC
+           IF PM-STAT-ACTIVE OR PM-STAT-GRACE OR PM-STAT-REINSTATED
+              PERFORM 2300-CALCULATE-YEARS-REMAINING
+              IF WS-YEARS-REMAINING > 0
+                 ADD 1 TO WS-POLICY-COUNT
+                 MOVE ZERO TO WS-LIFETIME-TOTAL
+                 PERFORM 2400-WRITE-SCHEDULE-YEAR
+                    VARYING WS-YEAR-IDX FROM 1 BY 1
+                    UNTIL WS-YEAR-IDX > WS-YEARS-REMAINING
+                 PERFORM 3400-WRITE-POLICY-TOTAL-LINE
+              END-IF
+           END-IF
+           PERFORM 2100-READ-NEXT-POLICY.
+
+       2300-CALCULATE-YEARS-REMAINING.
+           COMPUTE WS-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(PM-EXPIRY-DATE)
+                 - FUNCTION INTEGER-OF-DATE(WS-CURR-DATE)
+           IF WS-DATE-INT > 0
+              COMPUTE WS-DAYS-REMAINING = WS-DATE-INT
+              COMPUTE WS-YEARS-REMAINING ROUNDED =
+                      WS-DAYS-REMAINING / 365
+              IF WS-YEARS-REMAINING = 0
+                 MOVE 1 TO WS-YEARS-REMAINING
+              END-IF
+           ELSE
+              MOVE 0 TO WS-YEARS-REMAINING
+           END-IF.
+
+       2400-WRITE-SCHEDULE-YEAR.
+           COMPUTE WS-SCHEDULE-YEAR = WS-CURR-YEAR + WS-YEAR-IDX - 1
+           ADD PM-TOTAL-ANNUAL-PREMIUM TO WS-LIFETIME-TOTAL
+           PERFORM 3300-WRITE-DETAIL-LINE.
+
+       3100-WRITE-HEADINGS.
+           MOVE SPACES TO IL-REPORT-LINE
+           STRING "PREMIUM ILLUSTRATION REPORT - RUN DATE "
+               WS-CURR-DATE DELIMITED BY SIZE INTO IL-REPORT-LINE
+           WRITE IL-REPORT-LINE
+           MOVE SPACES TO IL-REPORT-LINE
+           WRITE IL-REPORT-LINE
+           MOVE "POLICY ID     YEAR   ANNUAL PREMIUM   MODAL PREMIUM"
+             TO IL-REPORT-LINE
+           WRITE IL-REPORT-LINE.
+
+       3300-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-FIELDS
+           MOVE PM-POLICY-ID            TO DF-POLICY-ID
+           MOVE WS-SCHEDULE-YEAR        TO DF-SCHEDULE-YEAR
+           MOVE PM-TOTAL-ANNUAL-PREMIUM TO DF-ANNUAL-PREMIUM
+           MOVE PM-MODAL-PREMIUM        TO DF-MODAL-PREMIUM
+           MOVE SPACES TO IL-REPORT-LINE
+           STRING DF-POLICY-ID "  " DF-SCHEDULE-YEAR "  "
+               DF-ANNUAL-PREMIUM "  " DF-MODAL-PREMIUM
+               DELIMITED BY SIZE INTO IL-REPORT-LINE
+           WRITE IL-REPORT-LINE.
+
+       3400-WRITE-POLICY-TOTAL-LINE.
+           MOVE SPACES TO WS-TOTAL-FIELDS
+           MOVE PM-POLICY-ID        TO TF-POLICY-ID
+           MOVE WS-YEARS-REMAINING  TO TF-YEARS-REMAINING
+           MOVE WS-LIFETIME-TOTAL   TO TF-LIFETIME-TOTAL
+           MOVE SPACES TO IL-REPORT-LINE
+           STRING "  " TF-POLICY-ID " TOTAL OVER " TF-YEARS-REMAINING
+               " YEARS: " TF-LIFETIME-TOTAL
+               DELIMITED BY SIZE INTO IL-REPORT-LINE
+           WRITE IL-REPORT-LINE
+           MOVE SPACES TO IL-REPORT-LINE
+           WRITE IL-REPORT-LINE.
+
+       9000-FINALIZE.
+           DISPLAY "ILLUSRPT001: POLICIES ILLUSTRATED = "
+              WS-POLICY-COUNT.
+
+       END PROGRAM ILLUSRPT001.
