@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REITBL001.
+       AUTHOR.      OPENAI.
+       DATE-WRITTEN. 2026-08-09.
+       REMARKS.
+      *===============================================================*
+      * DOMAIN: TERM LIFE POLICY - REINSURANCE TREATY TABLE LOAD      *
+      * PURPOSE:                                                       *
+      *   Load the active reinsurance treaty terms from the external   *
+      *   treaty table file into TR-TREATY-TABLES (TREATY.CPY) for     *
+      *   NBUW001's cession calculation and REIBORD001's bordereau     *
+      *   report. If the treaty table file is not present, the         *
+      *   in-force treaty terms are used as defaults.                  *
+      *===============================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * RT-1101: One flat record per treaty.
+           SELECT TREATY-TABLE-FILE ASSIGN TO "TREATTAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TR-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TREATY-TABLE-FILE.
+       01  TR-INPUT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WS-TR-FILE-STATUS             PIC X(02) VALUE SPACES.
+       77  WS-TR-EOF-SWITCH              PIC X VALUE 'N'.
+           88  WS-TR-EOF                 VALUE 'Y'.
+
+       LINKAGE SECTION.
+       COPY TREATY.
+
+       PROCEDURE DIVISION USING TR-TREATY-TABLES.
+
+       MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE-DEFAULTS
+           PERFORM 2000-LOAD-FROM-FILE
+           GOBACK.
+
+      *===============================================================*
+      * RT-1000: SEED THE TABLE WITH THE CURRENT TREATY TERMS, SO A   *
+      *          SITE WITHOUT A TREATY FILE YET SEES NO CHANGE.       *
+      *===============================================================*
+       1000-INITIALIZE-DEFAULTS.
+           MOVE 0 TO TR-LOAD-RETURN-CODE
+           MOVE 1 TO TR-TREATY-COUNT
+           MOVE "TR0001" TO TR-TREATY-ID(1)
+           MOVE 0001500000000.00 TO TR-RETENTION-LIMIT(1)
+           MOVE 0005000000000.00 TO TR-TREATY-CAPACITY(1)
+           MOVE 0.2000 TO TR-CEDING-COMMISSION(1).
+
+      *===============================================================*
+      * RT-2000: OVERLAY THE DEFAULTS WITH WHATEVER THE SITE HAS      *
+      *          ACTUALLY PUT IN THE TREATY TABLE FILE, IF ANYTHING.  *
+      *===============================================================*
+       2000-LOAD-FROM-FILE.
+           OPEN INPUT TREATY-TABLE-FILE
+           IF WS-TR-FILE-STATUS NOT = "00"
+              MOVE 1 TO TR-LOAD-RETURN-CODE
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO TR-TREATY-COUNT
+           PERFORM 2100-READ-NEXT-RECORD
+           PERFORM 2200-APPLY-RECORD UNTIL WS-TR-EOF
+
+           CLOSE TREATY-TABLE-FILE.
+
+       2100-READ-NEXT-RECORD.
+           READ TREATY-TABLE-FILE
+              AT END
+                 MOVE 'Y' TO WS-TR-EOF-SWITCH
+           END-READ.
+
+       2200-APPLY-RECORD.
+           IF TR-TREATY-COUNT >= 3
+              DISPLAY "WARNING: TREATY TABLE FULL - RECORD DROPPED"
+              MOVE 2 TO TR-LOAD-RETURN-CODE
+              PERFORM 2100-READ-NEXT-RECORD
+              EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO TR-TREATY-COUNT
+           MOVE TR-INPUT-LINE(1:6)   TO TR-TREATY-ID(TR-TREATY-COUNT)
+           MOVE TR-INPUT-LINE(7:13)
+                TO TR-RETENTION-LIMIT(TR-TREATY-COUNT)
+           MOVE TR-INPUT-LINE(20:13)
+                TO TR-TREATY-CAPACITY(TR-TREATY-COUNT)
+           MOVE TR-INPUT-LINE(33:5)
+                TO TR-CEDING-COMMISSION(TR-TREATY-COUNT)
+           PERFORM 2100-READ-NEXT-RECORD.
+
+       END PROGRAM REITBL001.
